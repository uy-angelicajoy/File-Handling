@@ -18,13 +18,19 @@
            05 STUDENT-NAME       PIC X(40).
            05 STUDENT-PROGRAM    PIC X(50).
            05 STUDENT-YEAR       PIC 9.
-           05 STUDENT-GRADE      PIC X(5).
+           05 STUDENT-GRADE-COUNT PIC 9(2) VALUE 0. *> terms recorded so far, 0-10 #mejares
+           05 STUDENT-GRADE-ENTRY OCCURS 10 TIMES. *> one entry per term, oldest first #mejares
+               10 GRADE-TERM      PIC X(10). *> e.g. 2025-1ST #mejares
+               10 GRADE-VALUE     PIC X(5). *> the grade recorded for that term #mejares
 
        WORKING-STORAGE SECTION.
        01 WS-MENU-CHOICE        PIC 9.
        01 WS-CONSENT            PIC X.
        01 WS-FILE-STATUS        PIC XX.
        01 WS-EOF                PIC X VALUE "N".
+       01 WS-GRADE-IDX          PIC 9(2). *> subscript for STUDENT-GRADE-ENTRY #mejares
+       01 WS-TERM-LABEL         PIC X(10). *> term entered for RECORD-TERM-GRADE #mejares
+       01 WS-TERM-GRADE         PIC X(5). *> grade entered for RECORD-TERM-GRADE #mejares
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -35,8 +41,10 @@
                    WHEN 1
                        PERFORM CREATE-STUDENT-PROFILE
                    WHEN 2
-                       PERFORM DISPLAY-STUDENT-INFORMATION
+                       PERFORM RECORD-TERM-GRADE
                    WHEN 3
+                       PERFORM DISPLAY-STUDENT-INFORMATION
+                   WHEN 4
                        DISPLAY "Exiting program... Thank you!"
                        STOP RUN
                    WHEN OTHER
@@ -51,8 +59,9 @@
            DISPLAY "||          MAIN MENU                ||"
            DISPLAY "========================================"
            DISPLAY "|| 1. Create Student Profile         ||"
-           DISPLAY "|| 2. Display Student Information    ||"
-           DISPLAY "|| 3. Exit                           ||"
+           DISPLAY "|| 2. Record Term Grade              ||"
+           DISPLAY "|| 3. Display Student Information    ||"
+           DISPLAY "|| 4. Exit                           ||"
            DISPLAY "========================================"
            DISPLAY "Enter your choice: " NO ADVANCING
            ACCEPT WS-MENU-CHOICE.
@@ -89,8 +98,7 @@
            ACCEPT STUDENT-PROGRAM
            DISPLAY "Year Level: " NO ADVANCING
            ACCEPT STUDENT-YEAR
-           DISPLAY "Final Grade: " NO ADVANCING
-           ACCEPT STUDENT-GRADE
+           MOVE 0 TO STUDENT-GRADE-COUNT
 
            WRITE STUDENT-RECORD
                INVALID KEY
@@ -101,6 +109,61 @@
 
            CLOSE STUDENT-FILE.
 
+       RECORD-TERM-GRADE. *> appends one term's grade to an existing student's grade-history table #mejares
+           OPEN I-O STUDENT-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No records found."
+               CLOSE STUDENT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Student Number: " NO ADVANCING
+           ACCEPT STUDENT-NUMBER
+
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "Student number not found!"
+                   CLOSE STUDENT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF STUDENT-GRADE-COUNT >= 10
+               DISPLAY "Grade history is full for this student."
+               CLOSE STUDENT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO WS-TERM-LABEL
+           PERFORM UNTIL WS-TERM-LABEL NOT = SPACES
+               DISPLAY "Term (e.g. 2025-1ST): " NO ADVANCING
+               ACCEPT WS-TERM-LABEL
+               IF WS-TERM-LABEL = SPACES
+                   DISPLAY "Term is required."
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-TERM-GRADE
+           PERFORM UNTIL WS-TERM-GRADE NOT = SPACES
+               DISPLAY "Grade: " NO ADVANCING
+               ACCEPT WS-TERM-GRADE
+               IF WS-TERM-GRADE = SPACES
+                   DISPLAY "Grade is required."
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO STUDENT-GRADE-COUNT
+           MOVE WS-TERM-LABEL TO GRADE-TERM(STUDENT-GRADE-COUNT)
+           MOVE WS-TERM-GRADE TO GRADE-VALUE(STUDENT-GRADE-COUNT)
+
+           REWRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "Error updating record!"
+               NOT INVALID KEY
+                   DISPLAY "Grade recorded successfully."
+           END-REWRITE
+
+           CLOSE STUDENT-FILE.
+
        DISPLAY-STUDENT-INFORMATION.
            OPEN INPUT STUDENT-FILE
            IF WS-FILE-STATUS = "35"
@@ -124,7 +187,16 @@
                        DISPLAY "Student Name  : " STUDENT-NAME
                        DISPLAY "Program      : " STUDENT-PROGRAM
                        DISPLAY "Year Level   : " STUDENT-YEAR
-                       DISPLAY "Final Grade  : " STUDENT-GRADE
+                       IF STUDENT-GRADE-COUNT = 0
+                           DISPLAY "Grades       : (none recorded yet)"
+                       ELSE
+                           DISPLAY "Grades       : "
+                           PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+                               UNTIL WS-GRADE-IDX > STUDENT-GRADE-COUNT
+                               DISPLAY "  " GRADE-TERM(WS-GRADE-IDX)
+                                   " : " GRADE-VALUE(WS-GRADE-IDX)
+                           END-PERFORM
+                       END-IF
                END-READ
            END-PERFORM
 
