@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author: TECHNEWJEANS
+      * Date: 8/8/26
+      * Purpose: Shared FILESTATUS-to-message lookup, called from
+      * IndxFH.cbl and finalFH.cbl so both give specific, actionable
+      * error text instead of a generic "Error in ..." message.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FSTATMSG.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+           01 LS-FILESTATUS    PIC X(2).
+           01 LS-MESSAGE       PIC X(50).
+
+       PROCEDURE DIVISION USING LS-FILESTATUS LS-MESSAGE.
+       MAIN-LOGIC.
+           EVALUATE LS-FILESTATUS
+               WHEN "00"
+                   MOVE "Success." TO LS-MESSAGE
+               WHEN "10"
+                   MOVE "End of file reached." TO LS-MESSAGE
+               WHEN "21"
+                   MOVE "Record key is out of sequence."
+                       TO LS-MESSAGE
+               WHEN "22"
+                   MOVE "Duplicate key - that ID already exists."
+                       TO LS-MESSAGE
+               WHEN "23"
+                   MOVE "Record not found." TO LS-MESSAGE
+               WHEN "24"
+                   MOVE "Record key is out of the file's range."
+                       TO LS-MESSAGE
+               WHEN "30"
+                   MOVE "Permanent I/O error on the file device."
+                       TO LS-MESSAGE
+               WHEN "34"
+                   MOVE "File boundary exceeded - disk may be full."
+                       TO LS-MESSAGE
+               WHEN "35"
+                   MOVE "File does not exist." TO LS-MESSAGE
+               WHEN "37"
+                   MOVE "File cannot be opened in that mode here."
+                       TO LS-MESSAGE
+               WHEN "41"
+                   MOVE "File is already open." TO LS-MESSAGE
+               WHEN "42"
+                   MOVE "File is not open." TO LS-MESSAGE
+               WHEN "43"
+                   MOVE "No current record to REWRITE/DELETE."
+                       TO LS-MESSAGE
+               WHEN "46"
+                   MOVE "No next record - sequential READ failed."
+                       TO LS-MESSAGE
+               WHEN "47"
+                   MOVE "READ attempted on a file not open for input."
+                       TO LS-MESSAGE
+               WHEN "48"
+                   MOVE "WRITE attempted on a file not open for output."
+                       TO LS-MESSAGE
+               WHEN "49"
+                   MOVE "DELETE/REWRITE on a file not opened I-O."
+                       TO LS-MESSAGE
+               WHEN "51"
+                   MOVE "Record is locked by another user - try again."
+                       TO LS-MESSAGE
+               WHEN "91"
+                   MOVE "File is not available for that operation."
+                       TO LS-MESSAGE
+               WHEN OTHER
+                   STRING "Unexpected file error (status "
+                       DELIMITED BY SIZE
+                       LS-FILESTATUS DELIMITED BY SIZE
+                       ")." DELIMITED BY SIZE
+                       INTO LS-MESSAGE
+           END-EVALUATE.
+           GOBACK.
