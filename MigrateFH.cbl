@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author: TECHNEWJEANS
+      * Date: 8/8/26
+      * Purpose: PROJECT [INDEXED FILE HANDLING]
+      * One-time load of the old student_prof.TXT roster (written by
+      * MENUFILEHANDLING/Fiha.cbl) into the current STUDENTFILE.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRATE-FILEHANDLING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-FILE ASSIGN TO "student_prof.TXT" *> the legacy roster #mejares
+               ORGANIZATION IS LINE SEQUENTIAL. *> this is for the organization of the file #mejares
+
+           SELECT STUDENT-FILE ASSIGN TO WS-DATA-FILENAME *> set at runtime from STUDENT_DATA_FILE, so a term's roster can be archived under its own name #mejares
+               ORGANIZATION IS INDEXED *> this is for the organization of the file #mejares
+               ACCESS MODE IS DYNAMIC *> this is for the access mode of the file #mejares
+               RECORD KEY IS STUD-ID *> this is for the record key of the file #mejares
+               ALTERNATE RECORD KEY IS STUD-NAME WITH DUPLICATES *> lets us search/browse by name without the ID #mejares
+               ALTERNATE RECORD KEY IS STUD-PROGRAM WITH DUPLICATES *> lets us pull rosters by program #mejares
+               FILE STATUS IS FILESTATUS. *> this is for the file status #mejares
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-FILE.
+       01 OLD-RECORD           PIC X(80).
+
+       FD STUDENT-FILE.
+       01 STUDENT-PROFILE.
+           05 STUD-ID          PIC X(5). *> ALPHA NUMBERIC WITH 5 CHARACTERS #mejares student id
+           05 STUD-NAME        PIC X(30). *> ALPHA NUMBERIC WITH 30 CHARACTERS #Mmejares student name
+           05 STUD-PROGRAM     PIC X(5). *> ALPHA NUMBERIC WITH 10 CHARACTERS #mejares student program
+           05 STUD-YEAR-LVL    PIC X(5). *> ALPHA NUMBERIC WITH 10 CHARACTERS #mejares year lvl
+               88 VALID-YEAR-LVL VALUES "1ST" "2ND" "3RD" "4TH" "5TH"
+                   "IRREG". *> valid year-level codes #mejares
+           05 STUD-GPA         PIC 9V99. *> GPA on the school's 1.00-5.00 scale, 2 decimal places #mejares
+           05 STUD-EMAIL       PIC X(40). *> contact e-mail address, format-checked on entry #mejares
+           05 STUD-CONTACT-NO  PIC X(15). *> contact/mobile number, digits only #mejares
+           05 STUD-STATUS      PIC X VALUE "A". *> A=Active, D=soft-deleted (recoverable) #mejares
+               88 STUDENT-ACTIVE  VALUE "A". *> #mejares
+               88 STUDENT-DELETED VALUE "D". *> #mejares
+
+       WORKING-STORAGE SECTION.
+           01 FILESTATUS       PIC X(2).
+           01 WS-OLD-EOF       PIC X VALUE 'N'. *> end of student_prof.TXT #mejares
+           01 WS-MIG-ID        PIC X(30). *> raw "Student Number:" value before truncation to STUD-ID #mejares
+           01 WS-MIG-NAME      PIC X(30). *> raw "Student Name:" value #mejares
+           01 WS-MIG-PROGRAM   PIC X(30). *> raw "Program:" value #mejares
+           01 WS-MIG-YEARDIGIT PIC X(30). *> raw "Year Level:" value, e.g. "1" #mejares
+           01 WS-MIG-HAVE-ID       PIC X VALUE 'N'. *> which fields have been read for the current record #mejares
+           01 WS-MIG-HAVE-NAME     PIC X VALUE 'N'.
+           01 WS-MIG-HAVE-PROGRAM  PIC X VALUE 'N'.
+           01 WS-MIG-HAVE-YEARLVL  PIC X VALUE 'N'.
+           01 WS-MIG-ADDED     PIC 9(4) VALUE 0. *> legacy students loaded #mejares
+           01 WS-MIG-SKIPPED   PIC 9(4) VALUE 0. *> legacy records skipped as incomplete/duplicate #mejares
+           01 WS-WAITFORINPUT  PIC X.
+           01 WS-DATA-FILENAME PIC X(40). *> STUDENT-FILE's external name - STUDENT_DATA_FILE env var, or STUDENTFILE.DAT #mejares
+
+       PROCEDURE DIVISION.
+           PERFORM SET-DATA-FILENAME.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL WS-OLD-EOF = 'Y'
+               READ OLD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-OLD-EOF
+                       IF WS-MIG-HAVE-ID = 'Y'
+                           PERFORM LOAD-ONE-STUDENT
+                       END-IF
+                   NOT AT END
+                       PERFORM PARSE-OLD-LINE
+               END-READ
+           END-PERFORM.
+           PERFORM CLOSE-FILES.
+           DISPLAY " ".
+           DISPLAY "[SYSTEM] Migration complete: " WS-MIG-ADDED
+               " loaded, " WS-MIG-SKIPPED " skipped."
+           STOP RUN.
+
+       SET-DATA-FILENAME. *> resolves STUDENT-FILE's external name before any file is opened, for per-term archiving #mejares
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT "STUDENT_DATA_FILE"
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "STUDENTFILE.DAT" TO WS-DATA-FILENAME
+           END-IF.
+
+       OPEN-FILES. *> opens the legacy roster and the indexed file, creating STUDENTFILE.DAT if needed #mejares
+           OPEN INPUT OLD-FILE.
+           OPEN I-O STUDENT-FILE.
+           IF FILESTATUS = "35" *> this is for checking if the file exists filestatus 35 means file not found #mejares
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE OLD-FILE.
+           CLOSE STUDENT-FILE.
+
+       PARSE-OLD-LINE. *> pulls one labeled field out of a student_prof.TXT line #mejares
+           IF OLD-RECORD(1:16) = "Student Number: "
+               IF WS-MIG-HAVE-ID = 'Y'
+                   PERFORM LOAD-ONE-STUDENT
+               END-IF
+               MOVE OLD-RECORD(17:64) TO WS-MIG-ID
+               MOVE 'Y' TO WS-MIG-HAVE-ID
+           ELSE
+               IF OLD-RECORD(1:14) = "Student Name: "
+                   MOVE OLD-RECORD(15:66) TO WS-MIG-NAME
+                   MOVE 'Y' TO WS-MIG-HAVE-NAME
+               ELSE
+                   IF OLD-RECORD(1:9) = "Program: "
+                       MOVE OLD-RECORD(10:71) TO WS-MIG-PROGRAM
+                       MOVE 'Y' TO WS-MIG-HAVE-PROGRAM
+                   ELSE
+                       IF OLD-RECORD(1:12) = "Year Level: "
+                           MOVE OLD-RECORD(13:68) TO WS-MIG-YEARDIGIT
+                           MOVE 'Y' TO WS-MIG-HAVE-YEARLVL
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOAD-ONE-STUDENT. *> validates and writes one migrated student, then resets for the next block #mejares
+           IF FUNCTION TRIM(WS-MIG-ID) NOT = SPACES
+               AND WS-MIG-ID(6:25) NOT = SPACES *> legacy number longer than STUD-ID's 5 chars - truncating it risks colliding with another student #mejares
+                   DISPLAY "[SYSTEM] Skipped (ID too long for "
+                       "STUD-ID): " WS-MIG-ID
+                   ADD 1 TO WS-MIG-SKIPPED
+                   PERFORM RESET-MIG-FIELDS
+                   EXIT PARAGRAPH
+           END-IF.
+
+           MOVE WS-MIG-ID TO STUD-ID
+           MOVE WS-MIG-NAME TO STUD-NAME
+           MOVE WS-MIG-PROGRAM TO STUD-PROGRAM
+
+           IF STUD-ID = SPACES OR STUD-NAME = SPACES
+               OR STUD-PROGRAM = SPACES OR WS-MIG-HAVE-NAME NOT = 'Y'
+               OR WS-MIG-HAVE-PROGRAM NOT = 'Y'
+                   ADD 1 TO WS-MIG-SKIPPED
+                   PERFORM RESET-MIG-FIELDS
+                   EXIT PARAGRAPH
+           END-IF.
+
+           EVALUATE WS-MIG-YEARDIGIT(1:1)
+               WHEN "1" MOVE "1ST" TO STUD-YEAR-LVL
+               WHEN "2" MOVE "2ND" TO STUD-YEAR-LVL
+               WHEN "3" MOVE "3RD" TO STUD-YEAR-LVL
+               WHEN "4" MOVE "4TH" TO STUD-YEAR-LVL
+               WHEN "5" MOVE "5TH" TO STUD-YEAR-LVL
+               WHEN OTHER MOVE "IRREG" TO STUD-YEAR-LVL
+           END-EVALUATE.
+           *> old roster never captured a GPA; 9.99 is outside the
+           *> 1.00-5.00 scale and sorts worse than WS-HONOR-THRESHOLD
+           *> so an ungraded migrated record never lands on honors #mejares
+           MOVE 9.99 TO STUD-GPA
+           MOVE SPACES TO STUD-EMAIL *> old roster never captured an e-mail/contact number #mejares
+           MOVE SPACES TO STUD-CONTACT-NO
+           MOVE "A" TO STUD-STATUS
+
+           WRITE STUDENT-PROFILE
+               INVALID KEY
+                   ADD 1 TO WS-MIG-SKIPPED
+               NOT INVALID KEY
+                   ADD 1 TO WS-MIG-ADDED
+           END-WRITE.
+           PERFORM RESET-MIG-FIELDS.
+
+       RESET-MIG-FIELDS. *> clears the field-collected flags ahead of the next legacy block #mejares
+           MOVE SPACES TO WS-MIG-ID WS-MIG-NAME WS-MIG-PROGRAM
+               WS-MIG-YEARDIGIT
+           MOVE 'N' TO WS-MIG-HAVE-ID
+           MOVE 'N' TO WS-MIG-HAVE-NAME
+           MOVE 'N' TO WS-MIG-HAVE-PROGRAM
+           MOVE 'N' TO WS-MIG-HAVE-YEARLVL.
