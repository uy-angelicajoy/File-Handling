@@ -10,7 +10,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-FILE ASSIGN TO "STUDENTFILE.DAT" *> this is for the file name #mejares
+           SELECT STUDENT-FILE ASSIGN TO WS-DATA-FILENAME *> set at runtime from STUDENT_DATA_FILE, so a term's roster can be archived under its own name #mejares
                ORGANIZATION IS INDEXED *> this is for the organization of the file #mejares
                ACCESS MODE IS DYNAMIC *> this is for the access mode of the file #mejares
                RECORD KEY IS STUD-ID *> this is for the record key of the file #mejares
@@ -19,6 +19,9 @@
            SELECT CSV-FILE ASSIGN TO "STUDENTFILE.CSV" *> this is for the file name #mejares
                ORGANIZATION IS LINE SEQUENTIAL. *> this is for the organization of the file #mejares
 
+           SELECT REPORT-FILE ASSIGN TO "STUDENTRPT.TXT" *> printable paginated class list #mejares
+               ORGANIZATION IS LINE SEQUENTIAL. *> this is for the organization of the file #mejares
+
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE.
@@ -26,20 +29,56 @@
            05 STUD-ID          PIC X(5). *> ALPHA NUMBERIC WITH 5 CHARACTERS #mejares
            05 STUD-NAME        PIC X(20). *> ALPHA NUMBERIC WITH 20 CHARACTERS #Mmejares
            05 STUD-PROGRAM     PIC X(10). *> ALPHA NUMBERIC WITH 10 CHARACTERS #mejares
-       
+           05 STUD-YEAR-LVL    PIC X(5). *> year level code, e.g. 1ST/2ND/IRREG #mejares
+               88 VALID-YEAR-LVL VALUES "1ST" "2ND" "3RD" "4TH" "5TH"
+                   "IRREG". *> valid year-level codes #mejares
+           05 STUD-GPA         PIC 9V99. *> GPA on the school's 1.00-5.00 scale #mejares
+           05 STUD-EMAIL       PIC X(40). *> contact e-mail address, format-checked on entry #mejares
+           05 STUD-CONTACT-NO  PIC X(15). *> contact/mobile number, digits only #mejares
+           05 STUD-STATUS      PIC X VALUE "A". *> A=Active, D=soft-deleted (recoverable) #mejares
+               88 STUDENT-ACTIVE  VALUE "A". *> #mejares
+               88 STUDENT-DELETED VALUE "D". *> #mejares
+
        FD CSV-FILE.
-       01 CSV-RECORD           PIC X(40).
+       01 CSV-RECORD           PIC X(140). *> true comma-delimited row, wide enough for a quoted name plus email #mejares
+
+       FD REPORT-FILE.
+       01 REPORT-LINE          PIC X(160). *> widened to fit the email/contact columns #mejares
 
        WORKING-STORAGE SECTION.
-           01 FILESTATUS       PIC X(2). 
+           01 FILESTATUS       PIC X(2).
            01 WS-OPTION        PIC 9. *> ALPHA NUMBERIC WITH 1 CHARACTERS  #meajres
-           01 WS-EndOfFile     PIC X VALUE 'N'. *> THE DEFAULT VALUE IS N 
+           01 WS-EndOfFile     PIC X VALUE 'N'. *> THE DEFAULT VALUE IS N
            01 WS-WAITFORINPUT  PIC X.
+           01 WS-GPA-INPUT     PIC X(6). *> raw GPA entry before range-checking #mejares
+           01 WS-GPA-VALID     PIC X VALUE 'N'. *> Y once GPA passes range validation #mejares
+           01 WS-GPA-LOW       PIC 9V99 VALUE 1.00. *> lowest (best) valid GPA on the scale #mejares
+           01 WS-GPA-HIGH      PIC 9V99 VALUE 5.00. *> highest (failing) valid GPA on the scale #mejares
+           01 WS-GPA-EDIT       PIC 9.99. *> numeric-edited view of STUD-GPA for DISPLAY/STRING #mejares
+           01 WS-EMAIL-AT-COUNT  PIC 9. *> count of "@" characters found in STUD-EMAIL #mejares
+           01 WS-EMAIL-DOT-COUNT PIC 9. *> count of "." characters found in STUD-EMAIL #mejares
+           01 WS-DELETE-CONFIRM PIC X. *> Y/N confirmation before soft-deleting a profile #mejares
+           01 WS-ERROR-MESSAGE  PIC X(50). *> specific message for the current FILESTATUS, from FSTATMSG #mejares
+           01 WS-PAGE-SIZE      PIC 9(2) VALUE 10. *> students shown per screen before pausing #mejares
+           01 WS-PAGE-COUNT     PIC 9(2) VALUE 0. *> students shown on the current screen #mejares
+           01 WS-REPORT-PAGE-SIZE  PIC 9(2) VALUE 20. *> students printed per page before a page break #mejares
+           01 WS-REPORT-LINE-COUNT PIC 9(2) VALUE 0. *> students printed on the current page #mejares
+           01 WS-REPORT-PAGE-NUM   PIC 9(3) VALUE 0. *> current page number #mejares
+           01 WS-REPORT-COUNT      PIC 9(4) VALUE 0. *> total students printed on this run #mejares
+           01 WS-REPORT-DATE       PIC 9(8). *> YYYYMMDD stamped on the report header #mejares
+           01 WS-DATA-FILENAME     PIC X(40). *> STUDENT-FILE's external name - STUDENT_DATA_FILE env var, or STUDENTFILE.DAT #mejares
 
        PROCEDURE DIVISION.
+           PERFORM SET-DATA-FILENAME.
            PERFORM MAIN-MENU.
            STOP RUN.
 
+       SET-DATA-FILENAME. *> resolves STUDENT-FILE's external name before any file is opened, for per-term archiving #mejares
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT "STUDENT_DATA_FILE"
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "STUDENTFILE.DAT" TO WS-DATA-FILENAME
+           END-IF.
+
        MAIN-MENU.
            PERFORM UNTIL WS-EndOfFile = 'Y'
                CALL "SYSTEM" USING "CLS" *> this is for clearing the entirety of the screen #mejares
@@ -52,11 +91,13 @@
                DISPLAY "|4. DELETE STUDENT BY ID           |"
                DISPLAY "|5. DISPLAY ALL STUDENTS           |"
                DISPLAY "|6. EXPORT TO READABLE FILE/CSV    |"
-               DISPLAY "|7. EXIT                           |"
+               DISPLAY "|7. PRINT STUDENT LIST TO FILE     |"
+               DISPLAY "|8. RESTORE DELETED STUDENT        |"
+               DISPLAY "|9. EXIT                           |"
                DISPLAY "===================================="
                DISPLAY "Enter your desired option: " NO ADVANCING
                ACCEPT WS-OPTION
-              
+
                EVALUATE WS-OPTION
                    WHEN 1 PERFORM CREATE-STUDENT-PROFILE
                    WHEN 2 PERFORM SEARCH-STUDENT
@@ -64,7 +105,9 @@
                    WHEN 4 PERFORM DELETE-STUDENT
                    WHEN 5 PERFORM DISPLAY-ALL-STUDENTS
                    WHEN 6 PERFORM EXPORT-TO-CSV
-                   WHEN 7 *> this is for exiting the program #mejares
+                   WHEN 7 PERFORM PRINT-STUDENT-REPORT
+                   WHEN 8 PERFORM RESTORE-STUDENT
+                   WHEN 9 *> this is for exiting the program #mejares
                        DISPLAY " "
                        DISPLAY "[SYSTEM] TERMINATING PROGRAM..."
                        CLOSE STUDENT-FILE *> CLOSE THE FILE BEFORE EXITING #mejares 
@@ -73,6 +116,99 @@
                END-EVALUATE
            END-PERFORM.
 
+       GET-REQUIRED-NAME. *> prompts for student name and re-prompts until it is not blank #mejares
+           MOVE SPACES TO STUD-NAME
+           PERFORM UNTIL STUD-NAME NOT = SPACES
+               DISPLAY "Enter Student Name: " NO ADVANCING
+               ACCEPT STUD-NAME
+               IF STUD-NAME = SPACES
+                   DISPLAY " "
+                   DISPLAY "Student Name is required."
+               END-IF
+           END-PERFORM.
+
+       GET-REQUIRED-PROGRAM. *> prompts for program and re-prompts until it is not blank #mejares
+           MOVE SPACES TO STUD-PROGRAM
+           PERFORM UNTIL STUD-PROGRAM NOT = SPACES
+               DISPLAY "Enter Program: " NO ADVANCING
+               ACCEPT STUD-PROGRAM
+               IF STUD-PROGRAM = SPACES
+                   DISPLAY " "
+                   DISPLAY "Program is required."
+               END-IF
+           END-PERFORM.
+
+       GET-VALID-YEAR-LVL. *> prompts for year level and re-prompts until it is a valid code #mejares
+           PERFORM UNTIL VALID-YEAR-LVL
+               DISPLAY "Enter Year Level (1ST/2ND/3RD/4TH/5TH/IRREG): "
+                   NO ADVANCING
+               ACCEPT STUD-YEAR-LVL
+               IF NOT VALID-YEAR-LVL
+                   DISPLAY " "
+                   DISPLAY
+                       "Invalid year level. Use 1ST, 2ND, 3RD, 4TH, "
+                       "5TH, or IRREG."
+               END-IF
+           END-PERFORM.
+
+       GET-VALID-GPA. *> prompts for GPA and re-prompts until it is on the valid scale #mejares
+           MOVE 'N' TO WS-GPA-VALID
+           PERFORM UNTIL WS-GPA-VALID = 'Y'
+               DISPLAY "Enter GPA (" WS-GPA-LOW "-" WS-GPA-HIGH "): "
+                   NO ADVANCING
+               ACCEPT WS-GPA-INPUT
+               IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-GPA-INPUT)) = 0
+                   AND FUNCTION NUMVAL(WS-GPA-INPUT) >= WS-GPA-LOW
+                   AND FUNCTION NUMVAL(WS-GPA-INPUT) <= WS-GPA-HIGH
+                       MOVE FUNCTION NUMVAL(WS-GPA-INPUT) TO STUD-GPA
+                       MOVE 'Y' TO WS-GPA-VALID
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "Invalid GPA. Enter a value between "
+                       WS-GPA-LOW " and " WS-GPA-HIGH "."
+               END-IF
+           END-PERFORM.
+
+       GET-VALID-EMAIL. *> prompts for e-mail and re-prompts until it has a basic valid shape #mejares
+           MOVE SPACES TO STUD-EMAIL
+           PERFORM UNTIL STUD-EMAIL NOT = SPACES
+               AND WS-EMAIL-AT-COUNT = 1
+               AND WS-EMAIL-DOT-COUNT >= 1
+               AND STUD-EMAIL(1:1) NOT = "@"
+                   DISPLAY "Enter Email Address: " NO ADVANCING
+                   ACCEPT STUD-EMAIL
+                   MOVE 0 TO WS-EMAIL-AT-COUNT
+                   MOVE 0 TO WS-EMAIL-DOT-COUNT
+                   INSPECT STUD-EMAIL TALLYING WS-EMAIL-AT-COUNT
+                       FOR ALL "@"
+                   INSPECT STUD-EMAIL TALLYING WS-EMAIL-DOT-COUNT
+                       FOR ALL "."
+                   IF STUD-EMAIL = SPACES
+                       OR WS-EMAIL-AT-COUNT NOT = 1
+                       OR WS-EMAIL-DOT-COUNT < 1
+                       OR STUD-EMAIL(1:1) = "@"
+                           DISPLAY " "
+                           DISPLAY
+                               "Invalid email. Use name@domain.tld "
+                               "format."
+                   END-IF
+           END-PERFORM.
+
+       GET-VALID-CONTACT. *> prompts for contact number and re-prompts until it is all digits #mejares
+           MOVE SPACES TO STUD-CONTACT-NO
+           PERFORM UNTIL STUD-CONTACT-NO NOT = SPACES
+               AND STUD-CONTACT-NO IS NUMERIC
+                   DISPLAY "Enter Contact Number (digits only): "
+                       NO ADVANCING
+                   ACCEPT STUD-CONTACT-NO
+                   IF STUD-CONTACT-NO = SPACES
+                       OR STUD-CONTACT-NO IS NOT NUMERIC
+                           DISPLAY " "
+                           DISPLAY
+                               "Invalid contact number. Digits only."
+                   END-IF
+           END-PERFORM.
+
        CREATE-STUDENT-PROFILE. *> 1. CREATE STUDENT PROFILE
            OPEN I-O STUDENT-FILE. *> this is for opening the file #mejares
            IF FILESTATUS = "35" *> this is for checking if the file exists filestatus 35 means file not found #mejares
@@ -99,16 +235,20 @@
                    ACCEPT WS-WAITFORINPUT
                    EXIT PARAGRAPH
            END-READ
-           DISPLAY "Enter Student Name: " NO ADVANCING
-           ACCEPT STUD-NAME.
-           DISPLAY "Enter Program: " NO ADVANCING
-           ACCEPT STUD-PROGRAM.
+           PERFORM GET-REQUIRED-NAME.
+           PERFORM GET-REQUIRED-PROGRAM.
+           PERFORM GET-VALID-YEAR-LVL.
+           PERFORM GET-VALID-GPA.
+           PERFORM GET-VALID-EMAIL.
+           PERFORM GET-VALID-CONTACT.
+           MOVE "A" TO STUD-STATUS.
 
            WRITE STUDENT-PROFILE.
            IF FILESTATUS NOT = "00" *> error handler for writing student profile/file status 00 means succesful file #mejares
+               CALL "FSTATMSG" USING FILESTATUS WS-ERROR-MESSAGE
                DISPLAY " "
                DISPLAY "------------------------------------"
-               DISPLAY "  Error in Writing Student Profile!"
+               DISPLAY "  Error: " WS-ERROR-MESSAGE
                DISPLAY "------------------------------------"
                DISPLAY " "
                DISPLAY "[SYSTEM] Press any key to continue..."
@@ -143,21 +283,37 @@
                    ACCEPT WS-WAITFORINPUT
                    EXIT PARAGRAPH
                NOT INVALID KEY *> this is for displaying the student profile #mejares
-                   DISPLAY " "
-                   DISPLAY "------------------------------------"
-                   DISPLAY "       Student Profile Found!"
-                   DISPLAY "------------------------------------"
-                   DISPLAY "Student Name: " STUD-NAME.
-                   DISPLAY "Student ID: " STUD-ID.
-                   DISPLAY "Student Program: " STUD-PROGRAM.
-                   DISPLAY "------------------------------------"
-                   DISPLAY " "
-                   DISPLAY "[SYSTEM] Press any key to continue..."
-                   ACCEPT WS-WAITFORINPUT
+                   IF STUDENT-DELETED
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY "   Student not found/Registered!"
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY "[SYSTEM] Press any key to continue..."
+                       ACCEPT WS-WAITFORINPUT
+                   ELSE
+                       MOVE STUD-GPA TO WS-GPA-EDIT
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY "       Student Profile Found!"
+                       DISPLAY "------------------------------------"
+                       DISPLAY "Student Name: " STUD-NAME
+                       DISPLAY "Student ID: " STUD-ID
+                       DISPLAY "Student Program: " STUD-PROGRAM
+                       DISPLAY "Student Year Level: " STUD-YEAR-LVL
+                       DISPLAY "Student GPA: " WS-GPA-EDIT
+                       DISPLAY "Student Email: " STUD-EMAIL
+                       DISPLAY "Student Contact No: " STUD-CONTACT-NO
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY "[SYSTEM] Press any key to continue..."
+                       ACCEPT WS-WAITFORINPUT
+                   END-IF
            CLOSE STUDENT-FILE.
            IF FILESTATUS NOT = "00" *> error handler for reading student profile/file status 00 means succesful file #mejares
+               CALL "FSTATMSG" USING FILESTATUS WS-ERROR-MESSAGE
                DISPLAY " "
-               DISPLAY "Error in Reading Student Profile!"
+               DISPLAY "Error: " WS-ERROR-MESSAGE
                DISPLAY "[SYSTEM] Press any key to continue..."
                ACCEPT WS-WAITFORINPUT
            END-IF.
@@ -190,7 +346,17 @@
                    DISPLAY "[SYSTEM] Press any key to continue..."
                    ACCEPT WS-WAITFORINPUT
                    EXIT PARAGRAPH
-               NOT INVALID KEY 
+               NOT INVALID KEY
+                   IF STUDENT-DELETED
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY "       Student ID not found!"
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY "[SYSTEM] Press any key to continue..."
+                       ACCEPT WS-WAITFORINPUT
+                       EXIT PARAGRAPH
+                   END-IF
                    DISPLAY " "
                    DISPLAY "------------------------------------"
                    DISPLAY "       Student Profile Found!"
@@ -199,10 +365,12 @@
                    DISPLAY "------------------------------------"
                    *>DISPLAY "Enter Student ID: " NO ADVANCING
                    *>ACCEPT STUD-ID.
-                   DISPLAY "Enter Student Name: " NO ADVANCING
-                   ACCEPT STUD-NAME.
-                   DISPLAY "Enter Program: " NO ADVANCING
-                   ACCEPT STUD-PROGRAM.
+                   PERFORM GET-REQUIRED-NAME.
+                   PERFORM GET-REQUIRED-PROGRAM.
+                   PERFORM GET-VALID-YEAR-LVL.
+                   PERFORM GET-VALID-GPA.
+                   PERFORM GET-VALID-EMAIL.
+                   PERFORM GET-VALID-CONTACT.
                    REWRITE STUDENT-PROFILE.
                    IF FILESTATUS = "00" *> error handler for editing student profile/file status 00 means succesful file #mejares
                        DISPLAY " "
@@ -213,9 +381,10 @@
                        DISPLAY "[SYSTEM] Press any key to continue..."
                        ACCEPT WS-WAITFORINPUT
                    ELSE
+                       CALL "FSTATMSG" USING FILESTATUS WS-ERROR-MESSAGE
                        DISPLAY " "
                        DISPLAY "------------------------------------"
-                       DISPLAY "       Error Updating Profile!"
+                       DISPLAY "  Error: " WS-ERROR-MESSAGE
                        DISPLAY "------------------------------------"
                        DISPLAY " "
                        DISPLAY "[SYSTEM] Press any key to continue..."
@@ -252,8 +421,32 @@
                    DISPLAY "[SYSTEM] Press any key to continue..."
                    ACCEPT WS-WAITFORINPUT
                    EXIT PARAGRAPH
-               NOT INVALID KEY 
-                   DELETE STUDENT-FILE *> this is for deleting the student profile #mejares
+               NOT INVALID KEY
+                   IF STUDENT-DELETED
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY "       Student ID not found!"
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY "[SYSTEM] Press any key to continue..."
+                       ACCEPT WS-WAITFORINPUT
+                       EXIT PARAGRAPH
+                   END-IF
+                   DISPLAY " "
+                   DISPLAY "Delete " STUD-NAME " (" STUD-ID ")?"
+                   DISPLAY "Are you sure? (Y/N): " NO ADVANCING
+                   ACCEPT WS-DELETE-CONFIRM
+                   IF WS-DELETE-CONFIRM NOT = "Y" AND
+                       WS-DELETE-CONFIRM NOT = "y"
+                           DISPLAY " "
+                           DISPLAY "[SYSTEM] Delete cancelled."
+                           DISPLAY "[SYSTEM] Press any key to "
+                               "continue..."
+                           ACCEPT WS-WAITFORINPUT
+                           EXIT PARAGRAPH
+                   END-IF
+                   MOVE "D" TO STUD-STATUS *> soft-delete: record stays on file and can be restored #mejares
+                   REWRITE STUDENT-PROFILE
                    IF FILESTATUS = "00" *> error handler for deleting student profile/file status 00 means succesful file #mejares
                        DISPLAY " "
                        DISPLAY "------------------------------------"
@@ -263,9 +456,10 @@
                        DISPLAY "[SYSTEM] Press any key to continue..."
                        ACCEPT WS-WAITFORINPUT
                    ELSE
+                       CALL "FSTATMSG" USING FILESTATUS WS-ERROR-MESSAGE
                        DISPLAY " "
                        DISPLAY "------------------------------------"
-                       DISPLAY "       Error Deleting Profile!"
+                       DISPLAY "  Error: " WS-ERROR-MESSAGE
                        DISPLAY "------------------------------------"
                        DISPLAY " "
                        DISPLAY "[SYSTEM] Press any key to continue..."
@@ -274,9 +468,82 @@
 
            CLOSE STUDENT-FILE.
 
+       RESTORE-STUDENT. *> 8. RESTORE DELETED STUDENT - undoes a prior soft-delete #mejares
+           OPEN I-O STUDENT-FILE.
+           IF FILESTATUS = '35'
+               DISPLAY " "
+               DISPLAY "------------------------------------"
+               DISPLAY "  No data found/Error Opening File."
+               DISPLAY "------------------------------------"
+               DISPLAY "[SYSTEM] Press any key to continue..."
+               ACCEPT WS-WAITFORINPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "------------------------------------"
+           DISPLAY "       RESTORE STUDENT PROFILE"
+           DISPLAY "------------------------------------"
+           DISPLAY "Enter Student ID to restore: " NO ADVANCING
+           ACCEPT STUD-ID.
+           READ STUDENT-FILE KEY IS STUD-ID
+               INVALID KEY
+                   DISPLAY " "
+                   DISPLAY "------------------------------------"
+                   DISPLAY "       Student ID not found!"
+                   DISPLAY "------------------------------------"
+                   DISPLAY " "
+                   DISPLAY "[SYSTEM] Press any key to continue..."
+                   ACCEPT WS-WAITFORINPUT
+                   EXIT PARAGRAPH
+               NOT INVALID KEY
+                   IF STUDENT-ACTIVE
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY "       Student is not deleted."
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY "[SYSTEM] Press any key to continue..."
+                       ACCEPT WS-WAITFORINPUT
+                       EXIT PARAGRAPH
+                   END-IF
+                   MOVE "A" TO STUD-STATUS
+                   REWRITE STUDENT-PROFILE
+                   IF FILESTATUS = "00"
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY "       Student Profile Restored!"
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY "[SYSTEM] Press any key to continue..."
+                       ACCEPT WS-WAITFORINPUT
+                   ELSE
+                       CALL "FSTATMSG" USING FILESTATUS WS-ERROR-MESSAGE
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY "  Error: " WS-ERROR-MESSAGE
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY "[SYSTEM] Press any key to continue..."
+                       ACCEPT WS-WAITFORINPUT
+                   END-IF
+
+           CLOSE STUDENT-FILE.
+
+       DISPLAY-PAGE-BREAK. *> pauses DISPLAY-ALL-STUDENTS every WS-PAGE-SIZE students and redraws the header #mejares
+           DISPLAY " "
+           DISPLAY "[SYSTEM] -- More students. Press any"
+               " key for the next page... --"
+           ACCEPT WS-WAITFORINPUT
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "------------------------------------"
+           DISPLAY "       PUP-T STUDENTS DATABASE"
+           DISPLAY "------------------------------------"
+           MOVE 0 TO WS-PAGE-COUNT.
+
        DISPLAY-ALL-STUDENTS. *> 5. DISPLAY ALL STUDENTS
            OPEN INPUT STUDENT-FILE
-           IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares 
+           IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares
                DISPLAY " "
                DISPLAY "------------------------------------"
                DISPLAY "           No data found."
@@ -285,20 +552,32 @@
                ACCEPT WS-WAITFORINPUT
                EXIT PARAGRAPH
            END-IF.
-           
+
            CALL "SYSTEM" USING "CLS"
            DISPLAY "------------------------------------"
            DISPLAY "       PUP-T STUDENTS DATABASE"
            DISPLAY "------------------------------------"
+           MOVE 0 TO WS-PAGE-COUNT
            PERFORM UNTIL FILESTATUS = "10" *>10 means it reached end of file #mejares
                READ STUDENT-FILE
                    AT END
                        MOVE "10" TO FILESTATUS *> this is for checking if the file reached the end #mejares
                    NOT AT END
-                       DISPLAY "Student ID: " STUD-ID
-                       DISPLAY "Student Name  : " STUD-NAME
-                       DISPLAY "Program      : " STUD-PROGRAM
-                       DISPLAY "===================================="
+                       IF STUDENT-ACTIVE
+                           MOVE STUD-GPA TO WS-GPA-EDIT
+                           DISPLAY "Student ID: " STUD-ID
+                           DISPLAY "Student Name  : " STUD-NAME
+                           DISPLAY "Program      : " STUD-PROGRAM
+                           DISPLAY "Year Level   : " STUD-YEAR-LVL
+                           DISPLAY "GPA          : " WS-GPA-EDIT
+                           DISPLAY "Email        : " STUD-EMAIL
+                           DISPLAY "==============================="
+                               "====="
+                           ADD 1 TO WS-PAGE-COUNT
+                           IF WS-PAGE-COUNT = WS-PAGE-SIZE
+                               PERFORM DISPLAY-PAGE-BREAK
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
@@ -306,22 +585,52 @@
            DISPLAY "[SYSTEM] Press any key to continue..."
            ACCEPT WS-WAITFORINPUT.
 
-       EXPORT-TO-CSV. *> 6. EXPORT TO READABLE FILE/CSV
+       EXPORT-TO-CSV. *> 6. EXPORT TO READABLE FILE/CSV, genuine comma-delimited rows #mejares
            OPEN OUTPUT CSV-FILE. *>this is for creating the csv file #mejares
            OPEN I-O STUDENT-FILE. *> this is for opening the csv file #mejares
            DISPLAY " "
            DISPLAY "[SYSTEM] Exporting Student Data to CSV File..."
 
+           MOVE SPACES TO CSV-RECORD
+           STRING "Student ID,Student Name,Program,Year Level,"
+               DELIMITED BY SIZE
+               "GPA,Email,Contact No" DELIMITED BY SIZE
+               INTO CSV-RECORD
+           WRITE CSV-RECORD.
+
            PERFORM UNTIL FILESTATUS = "10"
                READ STUDENT-FILE
                    AT END
                        MOVE "10" TO FILESTATUS
                        EXIT PERFORM
                    NOT AT END
-                       MOVE STUD-ID TO CSV-RECORD
-                       MOVE STUD-NAME TO CSV-RECORD(6:20)
-                       MOVE STUD-PROGRAM TO CSV-RECORD(26:10)
-                       WRITE CSV-RECORD
+                       IF STUDENT-ACTIVE
+                           MOVE SPACES TO CSV-RECORD
+                           MOVE STUD-GPA TO WS-GPA-EDIT
+                           STRING FUNCTION TRIM(STUD-ID)
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               '"' DELIMITED BY SIZE
+                               FUNCTION TRIM(STUD-NAME)
+                                   DELIMITED BY SIZE
+                               '"' DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(STUD-PROGRAM)
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(STUD-YEAR-LVL)
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               WS-GPA-EDIT DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(STUD-EMAIL)
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(STUD-CONTACT-NO)
+                                   DELIMITED BY SIZE
+                               INTO CSV-RECORD
+                           WRITE CSV-RECORD
+                       END-IF
                END-READ
            END-PERFORM.
 
@@ -330,3 +639,94 @@
            DISPLAY "[SYSTEM] Data exported to CSV Successfully!"
            DISPLAY "[SYSTEM] Press any key to continue..."
            ACCEPT WS-WAITFORINPUT.
+
+       PRINT-STUDENT-REPORT. *> 7. writes a formatted, paginated class list to STUDENTRPT.TXT for printing #mejares
+           OPEN INPUT STUDENT-FILE
+           IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares
+               DISPLAY " "
+               DISPLAY "[SYSTEM] No data found."
+               DISPLAY "[SYSTEM] Press any key to continue..."
+               ACCEPT WS-WAITFORINPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           MOVE 0 TO WS-REPORT-LINE-COUNT
+           MOVE 0 TO WS-REPORT-PAGE-NUM
+           MOVE 0 TO WS-REPORT-COUNT
+           PERFORM PRINT-REPORT-HEADER
+
+           PERFORM UNTIL FILESTATUS = "10"
+               READ STUDENT-FILE
+                   AT END
+                       MOVE "10" TO FILESTATUS
+                   NOT AT END
+                       IF STUDENT-ACTIVE
+                           IF WS-REPORT-LINE-COUNT = WS-REPORT-PAGE-SIZE
+                               PERFORM PRINT-REPORT-HEADER
+                           END-IF
+                           MOVE SPACES TO REPORT-LINE
+                           MOVE STUD-GPA TO WS-GPA-EDIT
+                           STRING STUD-ID DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               STUD-NAME DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               STUD-PROGRAM DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               STUD-YEAR-LVL DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               WS-GPA-EDIT DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               STUD-EMAIL DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               STUD-CONTACT-NO DELIMITED BY SIZE
+                               INTO REPORT-LINE
+                           WRITE REPORT-LINE
+                           ADD 1 TO WS-REPORT-LINE-COUNT
+                           ADD 1 TO WS-REPORT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total students printed: " DELIMITED BY SIZE
+               WS-REPORT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+           CLOSE STUDENT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY " "
+           DISPLAY "[SYSTEM] Report written to STUDENTRPT.TXT"
+           DISPLAY "[SYSTEM] Press any key to continue..."
+           ACCEPT WS-WAITFORINPUT.
+
+       PRINT-REPORT-HEADER. *> page header for PRINT-STUDENT-REPORT, also used to start a new page #mejares
+           IF WS-REPORT-PAGE-NUM > 0
+               MOVE SPACES TO REPORT-LINE
+               MOVE X'0C' TO REPORT-LINE(1:1) *> form feed so a real printer starts a fresh sheet #mejares
+               WRITE REPORT-LINE
+           END-IF.
+           ADD 1 TO WS-REPORT-PAGE-NUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "PUP-T STUDENT LIST - " DELIMITED BY SIZE
+               WS-REPORT-DATE DELIMITED BY SIZE
+               "   Page " DELIMITED BY SIZE
+               WS-REPORT-PAGE-NUM DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING "ID     NAME                 PROGRAM     "
+               DELIMITED BY SIZE
+               "YR LVL  GPA  EMAIL                                    "
+               DELIMITED BY SIZE
+               "  CONTACT NO" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM
+               "----------------------------------------------------".
+           MOVE 0 TO WS-REPORT-LINE-COUNT.
