@@ -10,15 +10,32 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-FILE ASSIGN TO "STUDENTFILE.DAT" *> this is for the file name #mejares
+           SELECT STUDENT-FILE ASSIGN TO WS-DATA-FILENAME *> set at runtime from STUDENT_DATA_FILE, so a term's roster can be archived under its own name #mejares
                ORGANIZATION IS INDEXED *> this is for the organization of the file #mejares
                ACCESS MODE IS DYNAMIC *> this is for the access mode of the file #mejares
                RECORD KEY IS STUD-ID *> this is for the record key of the file #mejares
+               ALTERNATE RECORD KEY IS STUD-NAME WITH DUPLICATES *> lets us search/browse by name without the ID #mejares
+               ALTERNATE RECORD KEY IS STUD-PROGRAM WITH DUPLICATES *> lets us pull rosters by program #mejares
+               LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS *> so two terminals can't edit the same STUD-ID at once #mejares
                FILE STATUS IS FILESTATUS. *> this is for the file status #mejares
 
            SELECT CSV-FILE ASSIGN TO "STUDENTFILE.CSV" *> this is for the file name #mejares
                ORGANIZATION IS LINE SEQUENTIAL. *> this is for the organization of the file #mejares
 
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.TXT" *> log of every create/edit/delete #mejares
+               ORGANIZATION IS LINE SEQUENTIAL. *> this is for the organization of the file #mejares
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP". *> work file for sorting the CSV export by program/name #mejares
+
+           SELECT REPORT-FILE ASSIGN TO "STUDENTRPT.TXT" *> printable paginated class list #mejares
+               ORGANIZATION IS LINE SEQUENTIAL. *> this is for the organization of the file #mejares
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "EXPORTCKPT.TXT" *> last-written position for a resumable CSV export #mejares
+               ORGANIZATION IS LINE SEQUENTIAL. *> this is for the organization of the file #mejares
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACTIONS.TXT" *> bulk add/edit/delete requests for batch mode #mejares
+               ORGANIZATION IS LINE SEQUENTIAL. *> this is for the organization of the file #mejares
+
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE.
@@ -27,21 +44,132 @@
            05 STUD-NAME        PIC X(30). *> ALPHA NUMBERIC WITH 30 CHARACTERS #Mmejares student name
            05 STUD-PROGRAM     PIC X(5). *> ALPHA NUMBERIC WITH 10 CHARACTERS #mejares student program
            05 STUD-YEAR-LVL    PIC X(5). *> ALPHA NUMBERIC WITH 10 CHARACTERS #mejares year lvl
-           05 STUD-GPA         PIC X. *> (alpha)NUMBERIC WITH 4 CHARACTERS #mejares student gpaz
-       
+               88 VALID-YEAR-LVL VALUES "1ST" "2ND" "3RD" "4TH" "5TH"
+                   "IRREG". *> valid year-level codes #mejares
+           05 STUD-GPA         PIC 9V99. *> GPA on the school's 1.00-5.00 scale, 2 decimal places #mejares
+           05 STUD-EMAIL       PIC X(40). *> contact e-mail address, format-checked on entry #mejares
+           05 STUD-CONTACT-NO  PIC X(15). *> contact/mobile number, digits only #mejares
+           05 STUD-STATUS      PIC X VALUE "A". *> A=Active, D=soft-deleted (recoverable) #mejares
+               88 STUDENT-ACTIVE  VALUE "A". *> #mejares
+               88 STUDENT-DELETED VALUE "D". *> #mejares
+
        FD CSV-FILE.
-       01 CSV-RECORD           PIC X(80).
+       01 CSV-RECORD           PIC X(140). *> true comma-delimited row, wide enough for a quoted name plus email #mejares
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD         PIC X(80).
+
+       FD REPORT-FILE.
+       01 REPORT-LINE          PIC X(160). *> widened to fit the email/contact columns #mejares
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD    PIC X(20).
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD   PIC X(81). *> fixed-width: (1:1) op A/E/D, (2:5) id, #mejares
+      * (7:30) name, (37:5) program, (42:5) year lvl, (47:5) gpa #mejares
+
+       SD SORT-WORK-FILE. *> sorts active students by program then name before the CSV export writes them #mejares
+       01 SORT-RECORD.
+           05 SORT-PROGRAM     PIC X(5).
+           05 SORT-NAME        PIC X(30).
+           05 SORT-ID          PIC X(5).
+           05 SORT-YEAR-LVL    PIC X(5).
+           05 SORT-GPA         PIC 9V99.
+           05 SORT-EMAIL       PIC X(40).
+           05 SORT-CONTACT-NO  PIC X(15).
 
        WORKING-STORAGE SECTION.
-           01 FILESTATUS       PIC X(2). 
-           01 WS-OPTION        PIC 9. *> ALPHA NUMBERIC WITH 1 CHARACTERS  #meajres
-           01 WS-EndOfFile     PIC X VALUE 'N'. *> THE DEFAULT VALUE IS N 
+           01 FILESTATUS       PIC X(2).
+           01 WS-OPTION        PIC 99. *> widened from PIC 9 to fit the growing menu past option 9 #meajres
+           01 WS-EndOfFile     PIC X VALUE 'N'. *> THE DEFAULT VALUE IS N
            01 WS-WAITFORINPUT  PIC X.
            01 GREEN            PIC X(5) VALUE X'1B5B33326D'. *> this is for the color green #mejares
            01 RST              PIC X(5) VALUE X'1B5B306D'. *> this is for resetting the color #mejares
+           01 WS-GPA-INPUT     PIC X(6). *> raw GPA entry before range-checking #mejares
+           01 WS-GPA-VALID     PIC X VALUE 'N'. *> Y once GPA passes range validation #mejares
+           01 WS-GPA-LOW       PIC 9V99 VALUE 1.00. *> lowest (best) valid GPA on the scale #mejares
+           01 WS-GPA-HIGH      PIC 9V99 VALUE 5.00. *> highest (failing) valid GPA on the scale #mejares
+           01 WS-GPA-UNGRADED  PIC 9V99 VALUE 9.99. *> MigrateFH.cbl's out-of-range "no GPA on record" sentinel - let it round-trip through export/reimport #mejares
+           01 WS-GPA-EDIT       PIC 9.99. *> numeric-edited view of STUD-GPA/SORT-GPA for DISPLAY/STRING #mejares
+           01 WS-EMAIL-AT-COUNT  PIC 9. *> count of "@" characters found in STUD-EMAIL #mejares
+           01 WS-EMAIL-DOT-COUNT PIC 9. *> count of "." characters found in STUD-EMAIL #mejares
+           01 WS-SEARCH-MODE   PIC 9. *> 1=by ID, 2=by name, 3=by program #mejares
+           01 WS-EndOfBrowse   PIC X. *> loop flag for browsing by program #mejares
+           01 WS-SEARCH-PROGRAM-KEY PIC X(5). *> program entered for a roster browse #mejares
+           01 WS-CSV-EOF        PIC X VALUE 'N'. *> end-of-file flag for CSV import #mejares
+           01 WS-IMPORT-ID      PIC X(5). *> UNSTRING target for the ID column #mejares
+           01 WS-IMPORT-NAME    PIC X(32). *> UNSTRING target for the (quoted) name column #mejares
+           01 WS-IMPORT-PROGRAM PIC X(5). *> UNSTRING target for the program column #mejares
+           01 WS-IMPORT-YEARLVL PIC X(5). *> UNSTRING target for the year-level column #mejares
+           01 WS-IMPORT-GPA     PIC X(6). *> UNSTRING target for the GPA column #mejares
+           01 WS-IMPORT-EMAIL   PIC X(40). *> UNSTRING target for the email column #mejares
+           01 WS-IMPORT-CONTACT PIC X(15). *> UNSTRING target for the contact-number column #mejares
+           01 WS-IMPORT-ADDED   PIC 9(4) VALUE 0. *> rows successfully imported #mejares
+           01 WS-IMPORT-SKIPPED PIC 9(4) VALUE 0. *> rows skipped as invalid/duplicate #mejares
+           01 WS-DELETE-CONFIRM PIC X. *> Y/N confirmation before soft-deleting a profile #mejares
+           01 WS-AUDIT-OPERATION PIC X(6). *> CREATE/EDIT/DELETE/IMPORT tag for the audit log #mejares
+           01 WS-AUDIT-DATE     PIC 9(8). *> YYYYMMDD from ACCEPT FROM DATE YYYYMMDD #mejares
+           01 WS-AUDIT-TIME     PIC 9(8). *> HHMMSSss from ACCEPT FROM TIME #mejares
+           01 WS-BACKUP-DATE    PIC 9(8). *> YYYYMMDD used to name the dated backup file #mejares
+           01 WS-BACKUP-COMMAND PIC X(100). *> OS copy command run before edits/deletes #mejares
+           01 WS-ERROR-MESSAGE  PIC X(50). *> specific message for the current FILESTATUS, from FSTATMSG #mejares
+           01 WS-COMMAND-LINE   PIC X(20). *> first command-line argument, checked for a batch-export request #mejares
+           01 WS-DATA-FILENAME  PIC X(40). *> STUDENT-FILE's external name - STUDENT_DATA_FILE env var, or STUDENTFILE.DAT #mejares
+           01 WS-BATCH-MODE     PIC X VALUE 'N'. *> Y when launched non-interactively for a scheduled export #mejares
+               88 BATCH-MODE VALUE 'Y'. *> #mejares
+           01 WS-PAGE-SIZE      PIC 9(2) VALUE 10. *> students shown per screen before pausing #mejares
+           01 WS-PAGE-COUNT     PIC 9(2) VALUE 0. *> students shown on the current screen #mejares
+           01 WS-SORT-EOF       PIC X VALUE 'N'. *> end-of-file flag for RETURN SORT-WORK-FILE in the CSV export #mejares
+           01 WS-HONOR-THRESHOLD PIC 9V99 VALUE 1.75. *> GPA at or better than this qualifies for the Dean's Lister #mejares
+           01 WS-HONOR-COUNT    PIC 9(4) VALUE 0. *> qualifying students found on the current Dean's Lister run #mejares
+           01 WS-YR-1ST         PIC 9(4) VALUE 0. *> enrollment counts by year level for ENROLLMENT-STATISTICS #mejares
+           01 WS-YR-2ND         PIC 9(4) VALUE 0.
+           01 WS-YR-3RD         PIC 9(4) VALUE 0.
+           01 WS-YR-4TH         PIC 9(4) VALUE 0.
+           01 WS-YR-5TH         PIC 9(4) VALUE 0.
+           01 WS-YR-IRREG       PIC 9(4) VALUE 0.
+           01 WS-PROGRAM-COUNT  PIC 9(2) VALUE 0. *> distinct programs seen so far #mejares
+           01 WS-PROGRAM-IDX    PIC 9(2). *> search/loop index into WS-PROGRAM-TABLE #mejares
+           01 WS-PROGRAM-TABLE.
+               05 WS-PROGRAM-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-PROGRAM-TBL-IDX.
+                   10 WS-PROG-CODE  PIC X(5).
+                   10 WS-PROG-TOTAL PIC 9(4).
+
+           01 WS-REPORT-PAGE-SIZE  PIC 9(2) VALUE 20. *> students printed per page before a page break #mejares
+           01 WS-REPORT-LINE-COUNT PIC 9(2) VALUE 0. *> students printed on the current page #mejares
+           01 WS-REPORT-PAGE-NUM   PIC 9(3) VALUE 0. *> current page number #mejares
+           01 WS-REPORT-COUNT      PIC 9(4) VALUE 0. *> total students printed on this run #mejares
+           01 WS-REPORT-DATE       PIC 9(8). *> YYYYMMDD stamped on the report header #mejares
+           01 WS-CKPT-COUNT        PIC 9(6) VALUE 0. *> sorted rows already written to STUDENTFILE.CSV #mejares
+           01 WS-CKPT-ID           PIC X(5) VALUE SPACES. *> last STUD-ID written before the checkpoint was saved #mejares
+           01 WS-EXPORT-WRITTEN    PIC 9(6) VALUE 0. *> rows released from the sort so far this run #mejares
+           01 WS-CKPT-INTERVAL     PIC 9(3) VALUE 25. *> how often the checkpoint is re-saved during export #mejares
+           01 WS-CKPT-SINCE-SAVE   PIC 9(3) VALUE 0. *> rows written since the last checkpoint save #mejares
+           01 WS-TXN-EOF           PIC X VALUE 'N'. *> end-of-file flag for the transaction file #mejares
+           01 WS-TXN-OP            PIC X. *> A=Add, E=Edit, D=Delete, from column 1 of each transaction line #mejares
+           01 WS-TXN-YEARLVL       PIC X(5). *> UNSTRING-style target for the transaction's year-level column #mejares
+           01 WS-TXN-GPA           PIC X(5). *> raw GPA text from the transaction's GPA column #mejares
+           01 WS-TXN-ADDED         PIC 9(4) VALUE 0. *> ADD transactions applied #mejares
+           01 WS-TXN-EDITED        PIC 9(4) VALUE 0. *> EDIT transactions applied #mejares
+           01 WS-TXN-DELETED       PIC 9(4) VALUE 0. *> DELETE transactions applied #mejares
+           01 WS-TXN-SKIPPED       PIC 9(4) VALUE 0. *> transactions rejected (bad op, bad data, ID not found) #mejares
 
        PROCEDURE DIVISION.
-           PERFORM MAIN-MENU.
+           PERFORM SET-DATA-FILENAME.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           IF WS-COMMAND-LINE = "EXPORT" OR WS-COMMAND-LINE = "-EXPORT"
+               MOVE 'Y' TO WS-BATCH-MODE
+               PERFORM EXPORT-TO-CSV
+           ELSE
+               IF WS-COMMAND-LINE = "TXN" OR WS-COMMAND-LINE = "-TXN"
+                   MOVE 'Y' TO WS-BATCH-MODE
+                   PERFORM BATCH-TRANSACTIONS
+               ELSE
+                   PERFORM MAIN-MENU
+               END-IF
+           END-IF.
            STOP RUN.
 
        MAIN-MENU.
@@ -56,12 +184,17 @@
                DISPLAY "|4| DELETE STUDENT BY ID           |"
                DISPLAY "|5| DISPLAY ALL STUDENTS           |"
                DISPLAY "|6| EXPORT TO READABLE FILE/CSV    |"
-               DISPLAY "|7| EXIT                           |"
+               DISPLAY "|7| IMPORT FROM CSV                |"
+               DISPLAY "|8| DEAN'S LISTER REPORT           |"
+               DISPLAY "|9| ENROLLMENT STATISTICS          |"
+               DISPLAY "|10| PRINT STUDENT LIST TO FILE    |"
+               DISPLAY "|11| RESTORE DELETED STUDENT       |"
+               DISPLAY "|12| EXIT                          |"
                DISPLAY "===================================="
-               DISPLAY GREEN "Enter the no. to go to: " 
+               DISPLAY GREEN "Enter the no. to go to: "
                    RST NO ADVANCING
                ACCEPT WS-OPTION
-              
+
                EVALUATE WS-OPTION
                    WHEN 1 PERFORM CREATE-STUDENT-PROFILE
                    WHEN 2 PERFORM SEARCH-STUDENT
@@ -69,11 +202,16 @@
                    WHEN 4 PERFORM DELETE-STUDENT
                    WHEN 5 PERFORM DISPLAY-ALL-STUDENTS
                    WHEN 6 PERFORM EXPORT-TO-CSV
-                   WHEN 7 *> this is for exiting the program #mejares
+                   WHEN 7 PERFORM IMPORT-FROM-CSV
+                   WHEN 8 PERFORM DEANS-LISTER-REPORT
+                   WHEN 9 PERFORM ENROLLMENT-STATISTICS
+                   WHEN 10 PERFORM PRINT-STUDENT-REPORT
+                   WHEN 11 PERFORM RESTORE-STUDENT
+                   WHEN 12 *> this is for exiting the program #mejares
                        DISPLAY " "
-                       DISPLAY GREEN 
+                       DISPLAY GREEN
                            "[SYSTEM] TERMINATING PROGRAM..." RST
-                       CLOSE STUDENT-FILE *> CLOSE THE FILE BEFORE EXITING #mejares 
+                       CLOSE STUDENT-FILE *> CLOSE THE FILE BEFORE EXITING #mejares
                        MOVE 'Y' TO WS-EndOfFile *> this is for exiting the program #mejares
                    WHEN OTHER 
                        DISPLAY " "
@@ -83,6 +221,137 @@
                END-EVALUATE
            END-PERFORM.
 
+       GET-REQUIRED-NAME. *> prompts for student name and re-prompts until it is not blank #mejares
+           MOVE SPACES TO STUD-NAME
+           PERFORM UNTIL STUD-NAME NOT = SPACES
+               DISPLAY "Enter Student Name: " NO ADVANCING
+               ACCEPT STUD-NAME
+               IF STUD-NAME = SPACES
+                   DISPLAY " "
+                   DISPLAY GREEN "Student Name is required." RST
+               END-IF
+           END-PERFORM.
+
+       GET-REQUIRED-PROGRAM. *> prompts for program and re-prompts until it is not blank #mejares
+           MOVE SPACES TO STUD-PROGRAM
+           PERFORM UNTIL STUD-PROGRAM NOT = SPACES
+               DISPLAY "Enter Program: " NO ADVANCING
+               ACCEPT STUD-PROGRAM
+               IF STUD-PROGRAM = SPACES
+                   DISPLAY " "
+                   DISPLAY GREEN "Program is required." RST
+               END-IF
+           END-PERFORM.
+
+       GET-VALID-YEAR-LVL. *> prompts for year level and re-prompts until it is a valid code #mejares
+           PERFORM UNTIL VALID-YEAR-LVL
+               DISPLAY "Enter Year Level (1ST/2ND/3RD/4TH/5TH/IRREG): "
+                   NO ADVANCING
+               ACCEPT STUD-YEAR-LVL
+               IF NOT VALID-YEAR-LVL
+                   DISPLAY " "
+                   DISPLAY GREEN
+                       "Invalid year level. Use 1ST, 2ND, 3RD, 4TH, "
+                       "5TH, or IRREG." RST
+               END-IF
+           END-PERFORM.
+
+       GET-VALID-GPA. *> prompts for GPA and re-prompts until it is on the valid scale #mejares
+           MOVE 'N' TO WS-GPA-VALID
+           PERFORM UNTIL WS-GPA-VALID = 'Y'
+               DISPLAY "Enter GPA (" WS-GPA-LOW "-" WS-GPA-HIGH "): "
+                   NO ADVANCING
+               ACCEPT WS-GPA-INPUT
+               IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-GPA-INPUT)) = 0
+                   AND FUNCTION NUMVAL(WS-GPA-INPUT) >= WS-GPA-LOW
+                   AND FUNCTION NUMVAL(WS-GPA-INPUT) <= WS-GPA-HIGH
+                       MOVE FUNCTION NUMVAL(WS-GPA-INPUT) TO STUD-GPA
+                       MOVE 'Y' TO WS-GPA-VALID
+               ELSE
+                   DISPLAY " "
+                   DISPLAY GREEN "Invalid GPA. Enter a value between "
+                       WS-GPA-LOW " and " WS-GPA-HIGH "." RST
+               END-IF
+           END-PERFORM.
+
+       GET-VALID-EMAIL. *> prompts for e-mail and re-prompts until it has a basic valid shape #mejares
+           MOVE SPACES TO STUD-EMAIL
+           PERFORM UNTIL STUD-EMAIL NOT = SPACES
+               AND WS-EMAIL-AT-COUNT = 1
+               AND WS-EMAIL-DOT-COUNT >= 1
+               AND STUD-EMAIL(1:1) NOT = "@"
+                   DISPLAY "Enter Email Address: " NO ADVANCING
+                   ACCEPT STUD-EMAIL
+                   MOVE 0 TO WS-EMAIL-AT-COUNT
+                   MOVE 0 TO WS-EMAIL-DOT-COUNT
+                   INSPECT STUD-EMAIL TALLYING WS-EMAIL-AT-COUNT
+                       FOR ALL "@"
+                   INSPECT STUD-EMAIL TALLYING WS-EMAIL-DOT-COUNT
+                       FOR ALL "."
+                   IF STUD-EMAIL = SPACES
+                       OR WS-EMAIL-AT-COUNT NOT = 1
+                       OR WS-EMAIL-DOT-COUNT < 1
+                       OR STUD-EMAIL(1:1) = "@"
+                           DISPLAY " "
+                           DISPLAY GREEN
+                               "Invalid email. Use name@domain.tld "
+                               "format." RST
+                   END-IF
+           END-PERFORM.
+
+       GET-VALID-CONTACT. *> prompts for contact number and re-prompts until it is all digits #mejares
+           MOVE SPACES TO STUD-CONTACT-NO
+           PERFORM UNTIL STUD-CONTACT-NO NOT = SPACES
+               AND STUD-CONTACT-NO IS NUMERIC
+                   DISPLAY "Enter Contact Number (digits only): "
+                       NO ADVANCING
+                   ACCEPT STUD-CONTACT-NO
+                   IF STUD-CONTACT-NO = SPACES
+                       OR STUD-CONTACT-NO IS NOT NUMERIC
+                           DISPLAY " "
+                           DISPLAY GREEN
+                               "Invalid contact number. Digits only."
+                               RST
+                   END-IF
+           END-PERFORM.
+
+       WRITE-AUDIT-LOG. *> appends one line to AUDITLOG.TXT for a create/edit/delete/import #mejares
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           OPEN EXTEND AUDIT-FILE
+           IF FILESTATUS = "35" *> AUDITLOG.TXT does not exist yet #mejares
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           STRING STUD-ID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-AUDIT-OPERATION DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-AUDIT-DATE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-AUDIT-TIME DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       BACKUP-STUDENT-FILE. *> same-day rollback copy of the current data file before an edit/delete session #mejares
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-BACKUP-COMMAND
+           STRING "cp " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DATA-FILENAME) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DATA-FILENAME) DELIMITED BY SIZE
+               "_" DELIMITED BY SIZE
+               WS-BACKUP-DATE DELIMITED BY SIZE
+               ".BAK 2>/dev/null" DELIMITED BY SIZE
+               INTO WS-BACKUP-COMMAND
+           CALL "SYSTEM" USING WS-BACKUP-COMMAND.
+
+       SET-DATA-FILENAME. *> resolves STUDENT-FILE's external name before any file is opened, for per-term archiving #mejares
+           ACCEPT WS-DATA-FILENAME FROM ENVIRONMENT "STUDENT_DATA_FILE"
+           IF WS-DATA-FILENAME = SPACES
+               MOVE "STUDENTFILE.DAT" TO WS-DATA-FILENAME
+           END-IF.
+
        CREATE-STUDENT-PROFILE. *> 1. CREATE STUDENT PROFILE
            OPEN I-O STUDENT-FILE. *> this is for opening the file #mejares
            IF FILESTATUS = "35" *> this is for checking if the file exists filestatus 35 means file not found #mejares
@@ -110,25 +379,27 @@
                    ACCEPT WS-WAITFORINPUT
                    EXIT PARAGRAPH
            END-READ
-           DISPLAY "Enter Student Name: " NO ADVANCING
-           ACCEPT STUD-NAME.
-           DISPLAY "Enter Program: " NO ADVANCING
-           ACCEPT STUD-PROGRAM.
-           DISPLAY "Enter Year Level: " NO ADVANCING
-           ACCEPT STUD-YEAR-LVL.
-           DISPLAY "Enter GPA: " NO ADVANCING
-           ACCEPT STUD-GPA.
+           PERFORM GET-REQUIRED-NAME.
+           PERFORM GET-REQUIRED-PROGRAM.
+           PERFORM GET-VALID-YEAR-LVL.
+           PERFORM GET-VALID-GPA.
+           PERFORM GET-VALID-EMAIL.
+           PERFORM GET-VALID-CONTACT.
+           MOVE "A" TO STUD-STATUS.
 
            WRITE STUDENT-PROFILE.
            IF FILESTATUS NOT = "00" *> error handler for writing student profile/file status 00 means succesful file #mejares
+               CALL "FSTATMSG" USING FILESTATUS WS-ERROR-MESSAGE
                DISPLAY " "
                DISPLAY "------------------------------------"
-               DISPLAY GREEN "  Error in Writing Student Profile!" RST
+               DISPLAY GREEN "  Error: " WS-ERROR-MESSAGE RST
                DISPLAY "------------------------------------"
                DISPLAY " "
                DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
                ACCEPT WS-WAITFORINPUT
            ELSE
+               MOVE "CREATE" TO WS-AUDIT-OPERATION
+               PERFORM WRITE-AUDIT-LOG
                DISPLAY " "
                DISPLAY "------------------------------------"
                DISPLAY GREEN "      Student Profile created!" RST
@@ -141,7 +412,7 @@
 
        SEARCH-STUDENT. *> 2. SEARCH STUDENT
            OPEN I-O STUDENT-FILE. *> this is for opening the file #mejares
-           IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares 
+           IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares
                DISPLAY " "
                DISPLAY "------------------------------------"
                DISPLAY GREEN "           No data found." RST
@@ -155,42 +426,132 @@
            DISPLAY "------------------------------------"
            DISPLAY GREEN"       SEARCH STUDENT PROFILE" RST
            DISPLAY "------------------------------------"
-           DISPLAY "Enter Student ID to Search: " NO ADVANCING
-           ACCEPT STUD-ID.
-           READ STUDENT-FILE KEY IS STUD-ID *> this is for reading the student file #mejares
-               INVALID KEY *> error handler for student not found #mejares
-                   DISPLAY " "
-                   DISPLAY "------------------------------------"
-                   DISPLAY GREEN "   Student not found/Registered!" RST
-                   DISPLAY "------------------------------------"
-                   DISPLAY " "
-                   DISPLAY GREEN 
-                       "[SYSTEM] Press any key to continue..." RST
-                   ACCEPT WS-WAITFORINPUT
-                   EXIT PARAGRAPH
-               NOT INVALID KEY *> this is for displaying the student profile #mejares
-                   DISPLAY " "
-                   DISPLAY "------------------------------------"
-                   DISPLAY GREEN "       Student Profile Found!" RST
-                   DISPLAY "------------------------------------"
-                   DISPLAY "Student Name: " STUD-NAME.
-                   DISPLAY "Student ID: " STUD-ID.
-                   DISPLAY "Student Program: " STUD-PROGRAM.
-                   DISPLAY "Student Year Level: " STUD-YEAR-LVL.
-                   DISPLAY "Student GPA: " STUD-GPA.
-                   DISPLAY "------------------------------------"
+           DISPLAY "|1| By Student ID                  |"
+           DISPLAY "|2| By Student Name                |"
+           DISPLAY "|3| By Program (browse roster)      |"
+           DISPLAY "------------------------------------"
+           DISPLAY GREEN "Enter the no. to go to: " RST NO ADVANCING
+           ACCEPT WS-SEARCH-MODE
+
+           EVALUATE WS-SEARCH-MODE
+               WHEN 1 PERFORM SEARCH-BY-ID
+               WHEN 2 PERFORM SEARCH-BY-NAME
+               WHEN 3 PERFORM SEARCH-BY-PROGRAM
+               WHEN OTHER
                    DISPLAY " "
-                   DISPLAY GREEN 
-                       "[SYSTEM] Press any key to continue..." RST
+                   DISPLAY GREEN "INVALID OPTION" RST
                    ACCEPT WS-WAITFORINPUT
+           END-EVALUATE.
+
            CLOSE STUDENT-FILE.
            IF FILESTATUS NOT = "00" *> error handler for reading student profile/file status 00 means succesful file #mejares
+               CALL "FSTATMSG" USING FILESTATUS WS-ERROR-MESSAGE
                DISPLAY " "
-               DISPLAY GREEN "Error in Reading Student Profile!"
+               DISPLAY GREEN "Error: " WS-ERROR-MESSAGE RST
                DISPLAY "[SYSTEM] Press any key to continue..." RST
                ACCEPT WS-WAITFORINPUT
            END-IF.
-           
+
+       SEARCH-BY-ID. *> search using the primary key #mejares
+           DISPLAY "Enter Student ID to Search: " NO ADVANCING
+           ACCEPT STUD-ID.
+           READ STUDENT-FILE KEY IS STUD-ID *> this is for reading the student file #mejares
+               INVALID KEY *> error handler for student not found #mejares
+                   PERFORM DISPLAY-STUDENT-NOT-FOUND
+               NOT INVALID KEY *> this is for displaying the student profile #mejares
+                   IF STUDENT-DELETED
+                       PERFORM DISPLAY-STUDENT-NOT-FOUND
+                   ELSE
+                       PERFORM DISPLAY-FOUND-STUDENT
+                       DISPLAY GREEN
+                           "[SYSTEM] Press any key to continue..." RST
+                       ACCEPT WS-WAITFORINPUT
+                   END-IF
+           END-READ.
+
+       SEARCH-BY-NAME. *> search using the STUD-NAME alternate key #mejares
+           DISPLAY "Enter Student Name to Search: " NO ADVANCING
+           ACCEPT STUD-NAME.
+           READ STUDENT-FILE KEY IS STUD-NAME
+               INVALID KEY
+                   PERFORM DISPLAY-STUDENT-NOT-FOUND
+               NOT INVALID KEY
+                   IF STUDENT-DELETED
+                       PERFORM DISPLAY-STUDENT-NOT-FOUND
+                   ELSE
+                       PERFORM DISPLAY-FOUND-STUDENT
+                       DISPLAY GREEN
+                           "[SYSTEM] Press any key to continue..." RST
+                       ACCEPT WS-WAITFORINPUT
+                   END-IF
+           END-READ.
+
+       SEARCH-BY-PROGRAM. *> browse every student under a program using the STUD-PROGRAM alternate key #mejares
+           DISPLAY "Enter Program to Browse: " NO ADVANCING
+           ACCEPT WS-SEARCH-PROGRAM-KEY.
+           MOVE WS-SEARCH-PROGRAM-KEY TO STUD-PROGRAM
+           MOVE 'N' TO WS-EndOfBrowse
+           START STUDENT-FILE KEY IS NOT LESS THAN STUD-PROGRAM
+               INVALID KEY
+                   MOVE 'Y' TO WS-EndOfBrowse
+                   DISPLAY " "
+                   DISPLAY GREEN "   No students found." RST
+           END-START
+           DISPLAY " "
+           DISPLAY "------------------------------------"
+           PERFORM UNTIL WS-EndOfBrowse = 'Y'
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EndOfBrowse
+                   NOT AT END
+                       IF STUD-PROGRAM NOT = WS-SEARCH-PROGRAM-KEY
+                           MOVE 'Y' TO WS-EndOfBrowse
+                       ELSE
+                           IF STUDENT-ACTIVE
+                               PERFORM DISPLAY-BROWSE-LINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
+           ACCEPT WS-WAITFORINPUT.
+
+       DISPLAY-STUDENT-NOT-FOUND. *> shared "not found" message for search hits and soft-deleted records #mejares
+           DISPLAY " "
+           DISPLAY "------------------------------------"
+           DISPLAY GREEN "   Student not found/Registered!" RST
+           DISPLAY "------------------------------------"
+           DISPLAY " "
+           DISPLAY GREEN
+               "[SYSTEM] Press any key to continue..." RST
+           ACCEPT WS-WAITFORINPUT.
+
+       DISPLAY-BROWSE-LINE. *> one roster line during a by-program browse #mejares
+           MOVE STUD-GPA TO WS-GPA-EDIT
+           DISPLAY GREEN "Student ID   : " STUD-ID RST
+           DISPLAY "Student Name : " STUD-NAME
+           DISPLAY "Year Level   : " STUD-YEAR-LVL
+           DISPLAY "GPA          : " WS-GPA-EDIT
+           DISPLAY "====================================".
+
+       DISPLAY-FOUND-STUDENT. *> shared display block for a located student #mejares
+           MOVE STUD-GPA TO WS-GPA-EDIT
+           DISPLAY " "
+           DISPLAY "------------------------------------"
+           DISPLAY GREEN "       Student Profile Found!" RST
+           DISPLAY "------------------------------------"
+           DISPLAY "Student Name: " STUD-NAME.
+           DISPLAY "Student ID: " STUD-ID.
+           DISPLAY "Student Program: " STUD-PROGRAM.
+           DISPLAY "Student Year Level: " STUD-YEAR-LVL.
+           DISPLAY "Student GPA: " WS-GPA-EDIT.
+           DISPLAY "Student Email: " STUD-EMAIL.
+           DISPLAY "Student Contact No: " STUD-CONTACT-NO.
+           DISPLAY "------------------------------------"
+           DISPLAY " ".
+
+
        EDIT-STUDENT-PROFILE. *> 3. EDIT STUDENT PROFILE
            OPEN I-O STUDENT-FILE.
            IF FILESTATUS = '35' *> this is for checking if the file exists/filestatus 35 means file not found #mejares
@@ -202,6 +563,7 @@
                ACCEPT WS-WAITFORINPUT
                EXIT PARAGRAPH
            END-IF.
+           PERFORM BACKUP-STUDENT-FILE.
 
            CALL "SYSTEM" USING "CLS"
            DISPLAY "------------------------------------"
@@ -209,34 +571,46 @@
            DISPLAY "------------------------------------"
            DISPLAY "Enter  Student ID to edit: " NO ADVANCING
            ACCEPT STUD-ID.
-           READ STUDENT-FILE KEY IS STUD-ID
-               INVALID KEY 
+           READ STUDENT-FILE WITH LOCK KEY IS STUD-ID
+               INVALID KEY
                    DISPLAY " "
                    DISPLAY "------------------------------------"
                    DISPLAY GREEN "       Student ID not found!" RST
                    DISPLAY "------------------------------------"
                    DISPLAY " "
-                   DISPLAY GREEN 
+                   DISPLAY GREEN
                        "[SYSTEM] Press any key to continue..." RST
                    ACCEPT WS-WAITFORINPUT
                    EXIT PARAGRAPH
-               NOT INVALID KEY 
+               NOT INVALID KEY
+                   IF STUDENT-DELETED
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY GREEN "       Student ID not found!" RST
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY GREEN
+                           "[SYSTEM] Press any key to continue..." RST
+                       ACCEPT WS-WAITFORINPUT
+                       CLOSE STUDENT-FILE
+                       EXIT PARAGRAPH
+                   END-IF
                    DISPLAY " "
                    DISPLAY "------------------------------------"
                    DISPLAY GREEN "       Student Profile Found!" RST
                    DISPLAY "------------------------------------"
                    DISPLAY GREEN" Enter new student profile details" RST
                    DISPLAY "------------------------------------"
-                   DISPLAY "Enter Student Name: " NO ADVANCING
-                   ACCEPT STUD-NAME.
-                   DISPLAY "Enter Program: " NO ADVANCING
-                   ACCEPT STUD-PROGRAM.
-                   DISPLAY "Enter Year Level: " NO ADVANCING
-                   ACCEPT STUD-YEAR-LVL.
-                   DISPLAY "Enter GPA: " NO ADVANCING
-                   ACCEPT STUD-GPA.
+                   PERFORM GET-REQUIRED-NAME.
+                   PERFORM GET-REQUIRED-PROGRAM.
+                   PERFORM GET-VALID-YEAR-LVL.
+                   PERFORM GET-VALID-GPA.
+                   PERFORM GET-VALID-EMAIL.
+                   PERFORM GET-VALID-CONTACT.
                    REWRITE STUDENT-PROFILE.
                    IF FILESTATUS = "00" *> error handler for editing student profile/file status 00 means succesful file #mejares
+                       MOVE "EDIT" TO WS-AUDIT-OPERATION
+                       PERFORM WRITE-AUDIT-LOG
                        DISPLAY " "
                        DISPLAY "------------------------------------"
                        DISPLAY GREEN "       Student Profile Updated"RST
@@ -246,12 +620,13 @@
                            "[SYSTEM] Press any key to continue..." RST
                        ACCEPT WS-WAITFORINPUT
                    ELSE
+                       CALL "FSTATMSG" USING FILESTATUS WS-ERROR-MESSAGE
                        DISPLAY " "
                        DISPLAY "------------------------------------"
-                       DISPLAY GREEN "       Error Updating Profile!"RST
+                       DISPLAY GREEN "  Error: " WS-ERROR-MESSAGE RST
                        DISPLAY "------------------------------------"
                        DISPLAY " "
-                       DISPLAY GREEN 
+                       DISPLAY GREEN
                            "[SYSTEM] Press any key to continue..." RST
                        ACCEPT WS-WAITFORINPUT
                    END-IF
@@ -269,6 +644,7 @@
                ACCEPT WS-WAITFORINPUT
                EXIT PARAGRAPH
            END-IF.
+           PERFORM BACKUP-STUDENT-FILE.
 
            CALL "SYSTEM" USING "CLS"
            DISPLAY "------------------------------------"
@@ -276,41 +652,155 @@
            DISPLAY "------------------------------------"
            DISPLAY "Enter Student ID to delete: " NO ADVANCING
            ACCEPT STUD-ID.
-           READ STUDENT-FILE KEY IS STUD-ID
-               INVALID KEY 
+           READ STUDENT-FILE WITH LOCK KEY IS STUD-ID
+               INVALID KEY
                    DISPLAY " "
                    DISPLAY "------------------------------------"
                    DISPLAY GREEN "       Student ID not found!" RST
                    DISPLAY "------------------------------------"
                    DISPLAY " "
-                   DISPLAY GREEN 
+                   DISPLAY GREEN
                        "[SYSTEM] Press any key to continue..." RST
                    ACCEPT WS-WAITFORINPUT
                    EXIT PARAGRAPH
-               NOT INVALID KEY 
-                   DELETE STUDENT-FILE *> this is for deleting the student profile #mejares
+               NOT INVALID KEY
+                   IF STUDENT-DELETED
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY GREEN "       Student ID not found!" RST
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY GREEN
+                           "[SYSTEM] Press any key to continue..." RST
+                       ACCEPT WS-WAITFORINPUT
+                       CLOSE STUDENT-FILE
+                       EXIT PARAGRAPH
+                   END-IF
+                   DISPLAY " "
+                   DISPLAY GREEN "Delete " STUD-NAME " (" STUD-ID ")?"
+                       RST
+                   DISPLAY "Are you sure? (Y/N): " NO ADVANCING
+                   ACCEPT WS-DELETE-CONFIRM
+                   IF WS-DELETE-CONFIRM NOT = "Y" AND
+                       WS-DELETE-CONFIRM NOT = "y"
+                           DISPLAY " "
+                           DISPLAY GREEN "[SYSTEM] Delete cancelled."
+                               RST
+                           DISPLAY "[SYSTEM] Press any key to "
+                               "continue..."
+                           ACCEPT WS-WAITFORINPUT
+                           CLOSE STUDENT-FILE
+                           EXIT PARAGRAPH
+                   END-IF
+                   MOVE "D" TO STUD-STATUS *> soft-delete: record stays on file and can be restored #mejares
+                   REWRITE STUDENT-PROFILE
                    IF FILESTATUS = "00" *> error handler for deleting student profile/file status 00 means succesful file #mejares
+                       MOVE "DELETE" TO WS-AUDIT-OPERATION
+                       PERFORM WRITE-AUDIT-LOG
                        DISPLAY " "
                        DISPLAY "------------------------------------"
                        DISPLAY GREEN "       Student Profile Deleted"RST
                        DISPLAY "------------------------------------"
                        DISPLAY " "
-                       DISPLAY GREEN 
+                       DISPLAY GREEN
                            "[SYSTEM] Press any key to continue..." RST
                        ACCEPT WS-WAITFORINPUT
                    ELSE
+                       CALL "FSTATMSG" USING FILESTATUS WS-ERROR-MESSAGE
                        DISPLAY " "
                        DISPLAY "------------------------------------"
-                       DISPLAY GREEN "       Error Deleting Profile!"RST
+                       DISPLAY GREEN "  Error: " WS-ERROR-MESSAGE RST
                        DISPLAY "------------------------------------"
                        DISPLAY " "
-                       DISPLAY GREEN 
+                       DISPLAY GREEN
                            "[SYSTEM] Press any key to continue..." RST
                        ACCEPT WS-WAITFORINPUT
                    END-IF
 
            CLOSE STUDENT-FILE.
 
+       RESTORE-STUDENT. *> 11. RESTORE DELETED STUDENT - undoes a prior soft-delete #mejares
+           OPEN I-O STUDENT-FILE.
+           IF FILESTATUS = '35'
+               DISPLAY " "
+               DISPLAY "------------------------------------"
+               DISPLAY GREEN "           No data found" RST
+               DISPLAY "------------------------------------"
+               DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
+               ACCEPT WS-WAITFORINPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "------------------------------------"
+           DISPLAY GREEN "       RESTORE STUDENT PROFILE" RST
+           DISPLAY "------------------------------------"
+           DISPLAY "Enter Student ID to restore: " NO ADVANCING
+           ACCEPT STUD-ID.
+           READ STUDENT-FILE WITH LOCK KEY IS STUD-ID
+               INVALID KEY
+                   DISPLAY " "
+                   DISPLAY "------------------------------------"
+                   DISPLAY GREEN "       Student ID not found!" RST
+                   DISPLAY "------------------------------------"
+                   DISPLAY " "
+                   DISPLAY GREEN
+                       "[SYSTEM] Press any key to continue..." RST
+                   ACCEPT WS-WAITFORINPUT
+                   EXIT PARAGRAPH
+               NOT INVALID KEY
+                   IF STUDENT-ACTIVE
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY GREEN "       Student is not deleted."
+                           RST
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY GREEN
+                           "[SYSTEM] Press any key to continue..." RST
+                       ACCEPT WS-WAITFORINPUT
+                       CLOSE STUDENT-FILE
+                       EXIT PARAGRAPH
+                   END-IF
+                   MOVE "A" TO STUD-STATUS
+                   REWRITE STUDENT-PROFILE
+                   IF FILESTATUS = "00"
+                       MOVE "RESTOR" TO WS-AUDIT-OPERATION
+                       PERFORM WRITE-AUDIT-LOG
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY GREEN "       Student Profile Restored"
+                           RST
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY GREEN
+                           "[SYSTEM] Press any key to continue..." RST
+                       ACCEPT WS-WAITFORINPUT
+                   ELSE
+                       CALL "FSTATMSG" USING FILESTATUS WS-ERROR-MESSAGE
+                       DISPLAY " "
+                       DISPLAY "------------------------------------"
+                       DISPLAY GREEN "  Error: " WS-ERROR-MESSAGE RST
+                       DISPLAY "------------------------------------"
+                       DISPLAY " "
+                       DISPLAY GREEN
+                           "[SYSTEM] Press any key to continue..." RST
+                       ACCEPT WS-WAITFORINPUT
+                   END-IF
+
+           CLOSE STUDENT-FILE.
+
+       DISPLAY-PAGE-BREAK. *> pauses DISPLAY-ALL-STUDENTS every WS-PAGE-SIZE students and redraws the header #mejares
+           DISPLAY " "
+           DISPLAY GREEN "[SYSTEM] -- More students. Press any"
+               " key for the next page... --" RST
+           ACCEPT WS-WAITFORINPUT
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "------------------------------------"
+           DISPLAY GREEN "       PUP-T STUDENTS DATABASE" RST
+           DISPLAY "------------------------------------"
+           MOVE 0 TO WS-PAGE-COUNT.
+
        DISPLAY-ALL-STUDENTS. *> 5. DISPLAY ALL STUDENTS
            OPEN INPUT STUDENT-FILE
            IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares 
@@ -327,17 +817,27 @@
            DISPLAY "------------------------------------"
            DISPLAY GREEN "       PUP-T STUDENTS DATABASE" RST
            DISPLAY "------------------------------------"
+           MOVE 0 TO WS-PAGE-COUNT
            PERFORM UNTIL FILESTATUS = "10" *>10 means it reached end of file #mejares
                READ STUDENT-FILE
                    AT END
                        MOVE "10" TO FILESTATUS *> this is for checking if the file reached the end #mejares
                    NOT AT END
-                       DISPLAY GREEN "Student ID   : " STUD-ID
-                       DISPLAY "Student Name : " STUD-NAME
-                       DISPLAY "Program      : " STUD-PROGRAM
-                       DISPLAY "Year Level   : " STUD-YEAR-LVL
-                       DISPLAY "GPA          : " STUD-GPA RST
-                       DISPLAY "===================================="
+                       IF STUDENT-ACTIVE
+                           MOVE STUD-GPA TO WS-GPA-EDIT
+                           DISPLAY GREEN "Student ID   : " STUD-ID
+                           DISPLAY "Student Name : " STUD-NAME
+                           DISPLAY "Program      : " STUD-PROGRAM
+                           DISPLAY "Year Level   : " STUD-YEAR-LVL
+                           DISPLAY "GPA          : " WS-GPA-EDIT
+                           DISPLAY "Email        : " STUD-EMAIL RST
+                           DISPLAY "==============================="
+                               "====="
+                           ADD 1 TO WS-PAGE-COUNT
+                           IF WS-PAGE-COUNT = WS-PAGE-SIZE
+                               PERFORM DISPLAY-PAGE-BREAK
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
@@ -346,42 +846,602 @@
            DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
            ACCEPT WS-WAITFORINPUT.
 
-       EXPORT-TO-CSV. *> 6. EXPORT TO READABLE FILE/CSV
-           OPEN OUTPUT CSV-FILE. *>this is for creating the csv file #mejares
+       EXPORT-TO-CSV. *> 6. EXPORT TO READABLE FILE/CSV, sorted by program then name #mejares
            OPEN I-O STUDENT-FILE. *> this is for opening the csv file #mejares
-           IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares 
+           IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares
                DISPLAY " "
                DISPLAY "------------------------------------"
                DISPLAY GREEN "           No data found." RST
                DISPLAY "------------------------------------"
-               DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
-               ACCEPT WS-WAITFORINPUT
+               IF NOT BATCH-MODE
+                   DISPLAY GREEN
+                       "[SYSTEM] Press any key to continue..." RST
+                   ACCEPT WS-WAITFORINPUT
+               END-IF
                CLOSE STUDENT-FILE
                EXIT PARAGRAPH
            END-IF.
 
            DISPLAY " "
-           DISPLAY GREEN 
+           DISPLAY GREEN
                "[SYSTEM] Exporting Student Data to CSV File..." RST
 
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-PROGRAM SORT-NAME
+               INPUT PROCEDURE IS EXPORT-SORT-COLLECT
+               OUTPUT PROCEDURE IS EXPORT-SORT-WRITE.
+
+           CLOSE STUDENT-FILE.
+           DISPLAY GREEN "[SYSTEM] Data exported to CSV Successfully!"
+           IF NOT BATCH-MODE
+               DISPLAY " "
+               DISPLAY "[SYSTEM] Press any key to continue..." RST
+               ACCEPT WS-WAITFORINPUT
+           END-IF.
+
+       EXPORT-SORT-COLLECT. *> feeds every active student into the sort, keyed by program/name #mejares
            PERFORM UNTIL FILESTATUS = "10" *>perform until the end of the file #mejares
                READ STUDENT-FILE
                    AT END
                        MOVE "10" TO FILESTATUS *>make the filestatus 10 if it reached the end of the file #mejares
-                       EXIT PERFORM
                    NOT AT END
-                       MOVE STUD-ID TO CSV-RECORD
-                       MOVE STUD-NAME TO CSV-RECORD(6:30)
-                       MOVE STUD-PROGRAM TO CSV-RECORD(36:5)
-                       MOVE STUD-YEAR-LVL TO CSV-RECORD(46:5)
-                       MOVE STUD-GPA TO CSV-RECORD(56:5)
-                       WRITE CSV-RECORD
+                       IF STUDENT-ACTIVE
+                           MOVE STUD-PROGRAM TO SORT-PROGRAM
+                           MOVE STUD-NAME TO SORT-NAME
+                           MOVE STUD-ID TO SORT-ID
+                           MOVE STUD-YEAR-LVL TO SORT-YEAR-LVL
+                           MOVE STUD-GPA TO SORT-GPA
+                           MOVE STUD-EMAIL TO SORT-EMAIL
+                           MOVE STUD-CONTACT-NO TO SORT-CONTACT-NO
+                           RELEASE SORT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       EXPORT-SORT-WRITE. *> writes the sorted students out to STUDENTFILE.CSV, checkpointing so an interrupted run can resume #mejares
+           PERFORM READ-EXPORT-CHECKPOINT.
+           IF WS-CKPT-COUNT > 0
+               OPEN EXTEND CSV-FILE
+               DISPLAY GREEN "[SYSTEM] Resuming export after "
+                   WS-CKPT-COUNT " rows (last: " WS-CKPT-ID ")" RST
+           ELSE
+               OPEN OUTPUT CSV-FILE
+               MOVE SPACES TO CSV-RECORD
+               STRING "Student ID,Student Name,Program,Year Level,"
+                   DELIMITED BY SIZE
+                   "GPA,Email,Contact No" DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               WRITE CSV-RECORD
+           END-IF.
+
+           MOVE 0 TO WS-EXPORT-WRITTEN
+           MOVE 0 TO WS-CKPT-SINCE-SAVE
+           MOVE 'N' TO WS-SORT-EOF
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-EXPORT-WRITTEN
+                       IF WS-EXPORT-WRITTEN > WS-CKPT-COUNT
+                           MOVE SPACES TO CSV-RECORD
+                           MOVE SORT-GPA TO WS-GPA-EDIT
+                           STRING FUNCTION TRIM(SORT-ID)
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               '"' DELIMITED BY SIZE
+                               FUNCTION TRIM(SORT-NAME)
+                                   DELIMITED BY SIZE
+                               '"' DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(SORT-PROGRAM)
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(SORT-YEAR-LVL)
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               WS-GPA-EDIT DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(SORT-EMAIL)
+                                   DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               FUNCTION TRIM(SORT-CONTACT-NO)
+                                   DELIMITED BY SIZE
+                               INTO CSV-RECORD
+                           WRITE CSV-RECORD
+                           ADD 1 TO WS-CKPT-SINCE-SAVE
+                           IF WS-CKPT-SINCE-SAVE = WS-CKPT-INTERVAL
+                               PERFORM SAVE-EXPORT-CHECKPOINT
+                               MOVE 0 TO WS-CKPT-SINCE-SAVE
+                           END-IF
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+           CLOSE CSV-FILE.
+           PERFORM CLEAR-EXPORT-CHECKPOINT.
+
+       READ-EXPORT-CHECKPOINT. *> loads the last-saved export position, if a prior run was interrupted #mejares
+           MOVE 0 TO WS-CKPT-COUNT
+           MOVE SPACES TO WS-CKPT-ID
+           OPEN INPUT CHECKPOINT-FILE
+           IF FILESTATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       UNSTRING CHECKPOINT-RECORD DELIMITED BY " "
+                           INTO WS-CKPT-COUNT WS-CKPT-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-EXPORT-CHECKPOINT. *> records how far EXPORT-SORT-WRITE has gotten, keyed on the last STUD-ID written #mejares
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING WS-EXPORT-WRITTEN DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               SORT-ID DELIMITED BY SIZE
+               INTO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-EXPORT-CHECKPOINT. *> a completed export has nothing left to resume, so drop the checkpoint file #mejares
+           CALL "SYSTEM" USING "rm -f EXPORTCKPT.TXT".
+
+       PRINT-STUDENT-REPORT. *> 10. writes a formatted, paginated class list to STUDENTRPT.TXT for printing #mejares
+           OPEN INPUT STUDENT-FILE
+           IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares
+               DISPLAY " "
+               DISPLAY "------------------------------------"
+               DISPLAY GREEN "           No data found." RST
+               DISPLAY "------------------------------------"
+               DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
+               ACCEPT WS-WAITFORINPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           MOVE 0 TO WS-REPORT-LINE-COUNT
+           MOVE 0 TO WS-REPORT-PAGE-NUM
+           MOVE 0 TO WS-REPORT-COUNT
+           PERFORM PRINT-REPORT-HEADER
+
+           PERFORM UNTIL FILESTATUS = "10" *>10 means it reached end of file #mejares
+               READ STUDENT-FILE
+                   AT END
+                       MOVE "10" TO FILESTATUS *> this is for checking if the file reached the end #mejares
+                   NOT AT END
+                       IF STUDENT-ACTIVE
+                           IF WS-REPORT-LINE-COUNT = WS-REPORT-PAGE-SIZE
+                               PERFORM PRINT-REPORT-HEADER
+                           END-IF
+                           MOVE SPACES TO REPORT-LINE
+                           MOVE STUD-GPA TO WS-GPA-EDIT
+                           STRING STUD-ID DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               STUD-NAME DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               STUD-PROGRAM DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               STUD-YEAR-LVL DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               WS-GPA-EDIT DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               STUD-EMAIL DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               STUD-CONTACT-NO DELIMITED BY SIZE
+                               INTO REPORT-LINE
+                           WRITE REPORT-LINE
+                           ADD 1 TO WS-REPORT-LINE-COUNT
+                           ADD 1 TO WS-REPORT-COUNT
+                       END-IF
                END-READ
            END-PERFORM.
 
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total students printed: " DELIMITED BY SIZE
+               WS-REPORT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
            CLOSE STUDENT-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY " "
+           DISPLAY GREEN
+               "[SYSTEM] Report written to STUDENTRPT.TXT" RST
+           DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
+           ACCEPT WS-WAITFORINPUT.
+
+       PRINT-REPORT-HEADER. *> page header for PRINT-STUDENT-REPORT, also used to start a new page #mejares
+           IF WS-REPORT-PAGE-NUM > 0
+               MOVE SPACES TO REPORT-LINE
+               MOVE X'0C' TO REPORT-LINE(1:1) *> form feed so a real printer starts a fresh sheet #mejares
+               WRITE REPORT-LINE
+           END-IF.
+           ADD 1 TO WS-REPORT-PAGE-NUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "PUP-T STUDENT LIST - " DELIMITED BY SIZE
+               WS-REPORT-DATE DELIMITED BY SIZE
+               "   Page " DELIMITED BY SIZE
+               WS-REPORT-PAGE-NUM DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           STRING "ID     NAME                            PROGRAM  "
+               DELIMITED BY SIZE
+               "YR LVL  GPA  EMAIL                                    "
+               DELIMITED BY SIZE
+               "  CONTACT NO" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE FROM
+               "----------------------------------------------------".
+           MOVE 0 TO WS-REPORT-LINE-COUNT.
+
+       IMPORT-FROM-CSV. *> 7. IMPORT/RELOAD STUDENTS FROM STUDENTFILE.CSV #mejares
+           OPEN I-O STUDENT-FILE.
+           IF FILESTATUS = "35" *> this is for checking if the file exists filestatus 35 means file not found #mejares
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF.
+
+           OPEN INPUT CSV-FILE.
+           IF FILESTATUS NOT = "00"
+               DISPLAY " "
+               DISPLAY GREEN "[SYSTEM] STUDENTFILE.CSV not found." RST
+               DISPLAY "[SYSTEM] Press any key to continue..."
+               ACCEPT WS-WAITFORINPUT
+               CLOSE STUDENT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM BACKUP-STUDENT-FILE.
+
+           DISPLAY " "
+           DISPLAY GREEN
+               "[SYSTEM] Importing Student Data from CSV File..." RST
+
+           MOVE 'N' TO WS-CSV-EOF
+           MOVE 0 TO WS-IMPORT-ADDED
+           MOVE 0 TO WS-IMPORT-SKIPPED
+           PERFORM UNTIL WS-CSV-EOF = 'Y'
+               READ CSV-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CSV-EOF
+                   NOT AT END
+                       PERFORM IMPORT-ONE-ROW
+               END-READ
+           END-PERFORM.
+
            CLOSE CSV-FILE.
-           DISPLAY GREEN "[SYSTEM] Data exported to CSV Successfully!"
+           CLOSE STUDENT-FILE.
            DISPLAY " "
-           DISPLAY "[SYSTEM] Press any key to continue..." RST
+           DISPLAY GREEN "[SYSTEM] Import complete: " RST
+               WS-IMPORT-ADDED " added, " WS-IMPORT-SKIPPED " skipped."
+           DISPLAY " "
+           DISPLAY "[SYSTEM] Press any key to continue..."
            ACCEPT WS-WAITFORINPUT.
+
+       IMPORT-ONE-ROW. *> parses and writes one true comma-delimited CSV row, skipping bad/duplicate rows #mejares
+           UNSTRING CSV-RECORD DELIMITED BY ","
+               INTO WS-IMPORT-ID WS-IMPORT-NAME WS-IMPORT-PROGRAM
+                   WS-IMPORT-YEARLVL WS-IMPORT-GPA WS-IMPORT-EMAIL
+                   WS-IMPORT-CONTACT
+
+           IF WS-IMPORT-ID = "Student ID" *> the header row EXPORT-SORT-WRITE writes - not a real student #mejares
+               EXIT PARAGRAPH
+           END-IF.
+
+           INSPECT WS-IMPORT-NAME REPLACING ALL '"' BY SPACE
+           MOVE FUNCTION TRIM(WS-IMPORT-NAME) TO STUD-NAME
+           MOVE WS-IMPORT-ID      TO STUD-ID
+           MOVE WS-IMPORT-PROGRAM TO STUD-PROGRAM
+           MOVE WS-IMPORT-YEARLVL TO STUD-YEAR-LVL
+
+           IF STUD-ID = SPACES OR STUD-NAME = SPACES
+               OR STUD-PROGRAM = SPACES
+                   ADD 1 TO WS-IMPORT-SKIPPED
+                   EXIT PARAGRAPH
+           END-IF.
+
+           IF NOT VALID-YEAR-LVL
+               ADD 1 TO WS-IMPORT-SKIPPED
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-IMPORT-GPA)) NOT = 0
+                   ADD 1 TO WS-IMPORT-SKIPPED
+                   EXIT PARAGRAPH
+           END-IF.
+           IF FUNCTION NUMVAL(WS-IMPORT-GPA) NOT = WS-GPA-UNGRADED
+               AND (FUNCTION NUMVAL(WS-IMPORT-GPA) < WS-GPA-LOW
+                    OR FUNCTION NUMVAL(WS-IMPORT-GPA) > WS-GPA-HIGH)
+                   ADD 1 TO WS-IMPORT-SKIPPED
+                   EXIT PARAGRAPH
+           END-IF.
+           MOVE FUNCTION NUMVAL(WS-IMPORT-GPA) TO STUD-GPA
+           MOVE WS-IMPORT-EMAIL   TO STUD-EMAIL
+           MOVE WS-IMPORT-CONTACT TO STUD-CONTACT-NO
+           MOVE "A" TO STUD-STATUS
+
+           READ STUDENT-FILE
+               INVALID KEY
+                   WRITE STUDENT-PROFILE
+                   IF FILESTATUS = "00"
+                       ADD 1 TO WS-IMPORT-ADDED
+                       MOVE "IMPORT" TO WS-AUDIT-OPERATION
+                       PERFORM WRITE-AUDIT-LOG
+                   ELSE
+                       ADD 1 TO WS-IMPORT-SKIPPED
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 TO WS-IMPORT-SKIPPED
+           END-READ.
+
+       BATCH-TRANSACTIONS. *> non-interactive bulk add/edit/delete run driven by TRANSACTIONS.TXT #mejares
+           OPEN I-O STUDENT-FILE.
+           IF FILESTATUS = "35" *> this is for checking if the file exists filestatus 35 means file not found #mejares
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF.
+
+           OPEN INPUT TRANSACTION-FILE.
+           IF FILESTATUS NOT = "00"
+               DISPLAY "[SYSTEM] TRANSACTIONS.TXT not found."
+               CLOSE STUDENT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM BACKUP-STUDENT-FILE.
+
+           DISPLAY "[SYSTEM] Applying batch transactions..."
+           MOVE 'N' TO WS-TXN-EOF
+           MOVE 0 TO WS-TXN-ADDED
+           MOVE 0 TO WS-TXN-EDITED
+           MOVE 0 TO WS-TXN-DELETED
+           MOVE 0 TO WS-TXN-SKIPPED
+           PERFORM UNTIL WS-TXN-EOF = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TXN-EOF
+                   NOT AT END
+                       PERFORM APPLY-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANSACTION-FILE.
+           CLOSE STUDENT-FILE.
+           DISPLAY "[SYSTEM] Batch complete: " WS-TXN-ADDED " added, "
+               WS-TXN-EDITED " edited, " WS-TXN-DELETED " deleted, "
+               WS-TXN-SKIPPED " skipped.".
+
+       APPLY-TRANSACTION. *> dispatches one TRANSACTIONS.TXT line by its op code (column 1) #mejares
+           MOVE TRANSACTION-RECORD(1:1) TO WS-TXN-OP
+           MOVE TRANSACTION-RECORD(2:5) TO STUD-ID
+           EVALUATE WS-TXN-OP
+               WHEN "A"
+                   PERFORM APPLY-TXN-ADD
+               WHEN "E"
+                   PERFORM APPLY-TXN-EDIT
+               WHEN "D"
+                   PERFORM APPLY-TXN-DELETE
+               WHEN OTHER
+                   ADD 1 TO WS-TXN-SKIPPED
+           END-EVALUATE.
+
+       APPLY-TXN-ADD. *> parses/writes an "A" transaction line as a new active student #mejares
+           MOVE TRANSACTION-RECORD(7:30)  TO STUD-NAME
+           MOVE TRANSACTION-RECORD(37:5)  TO STUD-PROGRAM
+           MOVE TRANSACTION-RECORD(42:5)  TO WS-TXN-YEARLVL
+           MOVE WS-TXN-YEARLVL             TO STUD-YEAR-LVL
+           MOVE TRANSACTION-RECORD(47:5)  TO WS-TXN-GPA
+
+           IF STUD-ID = SPACES OR STUD-NAME = SPACES
+               OR STUD-PROGRAM = SPACES OR NOT VALID-YEAR-LVL
+                   ADD 1 TO WS-TXN-SKIPPED
+                   EXIT PARAGRAPH
+           END-IF.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-TXN-GPA)) NOT = 0
+               OR FUNCTION NUMVAL(WS-TXN-GPA) < WS-GPA-LOW
+               OR FUNCTION NUMVAL(WS-TXN-GPA) > WS-GPA-HIGH
+                   ADD 1 TO WS-TXN-SKIPPED
+                   EXIT PARAGRAPH
+           END-IF.
+           MOVE FUNCTION NUMVAL(WS-TXN-GPA) TO STUD-GPA
+           MOVE "A" TO STUD-STATUS
+
+           WRITE STUDENT-PROFILE
+               INVALID KEY
+                   ADD 1 TO WS-TXN-SKIPPED
+               NOT INVALID KEY
+                   ADD 1 TO WS-TXN-ADDED
+                   MOVE "CREATE" TO WS-AUDIT-OPERATION
+                   PERFORM WRITE-AUDIT-LOG
+           END-WRITE.
+
+       APPLY-TXN-EDIT. *> parses/rewrites an "E" transaction line over an existing active student #mejares
+           READ STUDENT-FILE WITH LOCK KEY IS STUD-ID
+               INVALID KEY
+                   ADD 1 TO WS-TXN-SKIPPED
+               NOT INVALID KEY
+                   IF STUDENT-DELETED
+                       ADD 1 TO WS-TXN-SKIPPED
+                       UNLOCK STUDENT-FILE
+                   ELSE
+                       MOVE TRANSACTION-RECORD(7:30) TO STUD-NAME
+                       MOVE TRANSACTION-RECORD(37:5) TO STUD-PROGRAM
+                       MOVE TRANSACTION-RECORD(42:5) TO WS-TXN-YEARLVL
+                       MOVE WS-TXN-YEARLVL TO STUD-YEAR-LVL
+                       MOVE TRANSACTION-RECORD(47:5) TO WS-TXN-GPA
+                       IF STUD-NAME = SPACES OR STUD-PROGRAM = SPACES
+                           OR NOT VALID-YEAR-LVL
+                           OR FUNCTION TEST-NUMVAL(
+                               FUNCTION TRIM(WS-TXN-GPA)) NOT = 0
+                           OR FUNCTION NUMVAL(WS-TXN-GPA) < WS-GPA-LOW
+                           OR FUNCTION NUMVAL(WS-TXN-GPA) > WS-GPA-HIGH
+                               ADD 1 TO WS-TXN-SKIPPED
+                               UNLOCK STUDENT-FILE
+                       ELSE
+                           MOVE FUNCTION NUMVAL(WS-TXN-GPA) TO STUD-GPA
+                           REWRITE STUDENT-PROFILE
+                           IF FILESTATUS = "00"
+                               ADD 1 TO WS-TXN-EDITED
+                               MOVE "EDIT" TO WS-AUDIT-OPERATION
+                               PERFORM WRITE-AUDIT-LOG
+                           ELSE
+                               ADD 1 TO WS-TXN-SKIPPED
+                               UNLOCK STUDENT-FILE
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+       APPLY-TXN-DELETE. *> soft-deletes the student named by a "D" transaction line #mejares
+           READ STUDENT-FILE WITH LOCK KEY IS STUD-ID
+               INVALID KEY
+                   ADD 1 TO WS-TXN-SKIPPED
+               NOT INVALID KEY
+                   IF STUDENT-DELETED
+                       ADD 1 TO WS-TXN-SKIPPED
+                       UNLOCK STUDENT-FILE
+                   ELSE
+                       MOVE "D" TO STUD-STATUS
+                       REWRITE STUDENT-PROFILE
+                       IF FILESTATUS = "00"
+                           ADD 1 TO WS-TXN-DELETED
+                           MOVE "DELETE" TO WS-AUDIT-OPERATION
+                           PERFORM WRITE-AUDIT-LOG
+                       ELSE
+                           ADD 1 TO WS-TXN-SKIPPED
+                           UNLOCK STUDENT-FILE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       DEANS-LISTER-REPORT. *> 8. new report: active students at or better than the honors GPA threshold #mejares
+           OPEN INPUT STUDENT-FILE
+           IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares
+               DISPLAY " "
+               DISPLAY "------------------------------------"
+               DISPLAY GREEN "           No data found." RST
+               DISPLAY "------------------------------------"
+               DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
+               ACCEPT WS-WAITFORINPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "------------------------------------"
+           DISPLAY GREEN "       DEAN'S LISTER REPORT" RST
+           DISPLAY "   (GPA " WS-HONOR-THRESHOLD " or better)"
+           DISPLAY "------------------------------------"
+           MOVE 0 TO WS-HONOR-COUNT
+           MOVE 0 TO WS-PAGE-COUNT
+           PERFORM UNTIL FILESTATUS = "10" *>10 means it reached end of file #mejares
+               READ STUDENT-FILE
+                   AT END
+                       MOVE "10" TO FILESTATUS *> this is for checking if the file reached the end #mejares
+                   NOT AT END
+                       IF STUDENT-ACTIVE
+                           AND STUD-GPA <= WS-HONOR-THRESHOLD
+                               MOVE STUD-GPA TO WS-GPA-EDIT
+                               DISPLAY GREEN "Student ID   : " STUD-ID
+                               DISPLAY "Student Name : " STUD-NAME
+                               DISPLAY "Program      : " STUD-PROGRAM
+                               DISPLAY "Year Level   : " STUD-YEAR-LVL
+                               DISPLAY "GPA          : " WS-GPA-EDIT RST
+                               DISPLAY "==============================="
+                                   "====="
+                               ADD 1 TO WS-HONOR-COUNT
+                               ADD 1 TO WS-PAGE-COUNT
+                               IF WS-PAGE-COUNT = WS-PAGE-SIZE
+                                   PERFORM DISPLAY-PAGE-BREAK
+                               END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE.
+           DISPLAY " "
+           DISPLAY GREEN "[SYSTEM] " WS-HONOR-COUNT
+               " student(s) made the Dean's Lister." RST
+           DISPLAY " "
+           DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
+           ACCEPT WS-WAITFORINPUT.
+
+       ENROLLMENT-STATISTICS. *> 9. new report: active enrollment counts per program and per year level #mejares
+           OPEN INPUT STUDENT-FILE
+           IF FILESTATUS = "35" *> this is for checking if the file exists/filestatus 35 means file not found #mejares
+               DISPLAY " "
+               DISPLAY "------------------------------------"
+               DISPLAY GREEN "           No data found." RST
+               DISPLAY "------------------------------------"
+               DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
+               ACCEPT WS-WAITFORINPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 0 TO WS-YR-1ST WS-YR-2ND WS-YR-3RD WS-YR-4TH WS-YR-5TH
+               WS-YR-IRREG
+           MOVE 0 TO WS-PROGRAM-COUNT
+           PERFORM UNTIL FILESTATUS = "10" *>10 means it reached end of file #mejares
+               READ STUDENT-FILE
+                   AT END
+                       MOVE "10" TO FILESTATUS *> this is for checking if the file reached the end #mejares
+                   NOT AT END
+                       IF STUDENT-ACTIVE
+                           PERFORM TALLY-YEAR-LEVEL
+                           PERFORM TALLY-PROGRAM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-FILE.
+           CALL "SYSTEM" USING "CLS"
+           DISPLAY "------------------------------------"
+           DISPLAY GREEN "     ENROLLMENT STATISTICS" RST
+           DISPLAY "------------------------------------"
+           DISPLAY GREEN "By Program:" RST
+           PERFORM VARYING WS-PROGRAM-IDX FROM 1 BY 1
+               UNTIL WS-PROGRAM-IDX > WS-PROGRAM-COUNT
+               DISPLAY "  " WS-PROG-CODE(WS-PROGRAM-IDX) " : "
+                   WS-PROG-TOTAL(WS-PROGRAM-IDX)
+           END-PERFORM.
+           DISPLAY " "
+           DISPLAY GREEN "By Year Level:" RST
+           DISPLAY "  1ST   : " WS-YR-1ST
+           DISPLAY "  2ND   : " WS-YR-2ND
+           DISPLAY "  3RD   : " WS-YR-3RD
+           DISPLAY "  4TH   : " WS-YR-4TH
+           DISPLAY "  5TH   : " WS-YR-5TH
+           DISPLAY "  IRREG : " WS-YR-IRREG
+           DISPLAY "------------------------------------"
+           DISPLAY " "
+           DISPLAY GREEN "[SYSTEM] Press any key to continue..." RST
+           ACCEPT WS-WAITFORINPUT.
+
+       TALLY-YEAR-LEVEL. *> adds the current student's year level to the running counts #mejares
+           EVALUATE STUD-YEAR-LVL
+               WHEN "1ST" ADD 1 TO WS-YR-1ST
+               WHEN "2ND" ADD 1 TO WS-YR-2ND
+               WHEN "3RD" ADD 1 TO WS-YR-3RD
+               WHEN "4TH" ADD 1 TO WS-YR-4TH
+               WHEN "5TH" ADD 1 TO WS-YR-5TH
+               WHEN OTHER ADD 1 TO WS-YR-IRREG
+           END-EVALUATE.
+
+       TALLY-PROGRAM. *> finds (or adds) the current student's program in WS-PROGRAM-TABLE and adds one to its total #mejares
+           SET WS-PROGRAM-TBL-IDX TO 1
+           SEARCH WS-PROGRAM-ENTRY
+               AT END
+                   IF WS-PROGRAM-COUNT < 50
+                       ADD 1 TO WS-PROGRAM-COUNT
+                       MOVE STUD-PROGRAM
+                           TO WS-PROG-CODE(WS-PROGRAM-COUNT)
+                       MOVE 1 TO WS-PROG-TOTAL(WS-PROGRAM-COUNT)
+                   END-IF
+               WHEN WS-PROG-CODE(WS-PROGRAM-TBL-IDX) = STUD-PROGRAM
+                   ADD 1 TO WS-PROG-TOTAL(WS-PROGRAM-TBL-IDX)
+           END-SEARCH.
