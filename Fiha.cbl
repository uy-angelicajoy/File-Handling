@@ -5,7 +5,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "student_prof.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILESTATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,8 +15,10 @@
            05 STUDENT-DATA      PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01 FILESTATUS            PIC X(2).
        01 WS-MENU-CHOICE        PIC 9.
        01 WS-CONSENT            PIC X.
+       01 WS-CONSENT-ID         PIC X(20). *> student number the consent answer is tied to #mejares
        01 WS-STUDENT-NUMBER     PIC X(20).
        01 WS-STUDENT-NAME       PIC X(40).
        01 WS-STUDENT-PROGRAM    PIC X(5).
@@ -59,6 +62,8 @@
            ACCEPT WS-MENU-CHOICE.
 
        GET-CONSENT.
+           DISPLAY "Student Number: ".
+           ACCEPT WS-CONSENT-ID.
            DISPLAY "Do you agree to share your information? (Y/N): ".
            ACCEPT WS-CONSENT.
            IF WS-CONSENT = "Y" OR WS-CONSENT = "y"
@@ -66,6 +71,27 @@
            ELSE
                DISPLAY "You did not agree to share your information."
            END-IF.
+           PERFORM SAVE-CONSENT.
+
+       SAVE-CONSENT. *> appends the consent answer to student_prof.TXT, tied to the student's own record #mejares
+           OPEN EXTEND STUDENT-FILE
+           IF FILESTATUS = "35" *> student_prof.TXT does not exist yet #mejares
+               OPEN OUTPUT STUDENT-FILE
+           END-IF
+
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Student Number: " DELIMITED BY SIZE
+                  WS-CONSENT-ID DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           WRITE STUDENT-RECORD FROM WS-OUTPUT-LINE.
+
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Consent: " DELIMITED BY SIZE
+                  WS-CONSENT DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           WRITE STUDENT-RECORD FROM WS-OUTPUT-LINE.
+
+           CLOSE STUDENT-FILE.
 
        CREATE-STUDENT-PROFILE.
            DISPLAY "Student Number: ".
@@ -77,9 +103,14 @@
            DISPLAY "Year Level: ".
            ACCEPT WS-YEAR-LEVEL.
            DISPLAY "Final Grade: ".
-           ACCEPT WS-FINAL-GRADE. 
+           ACCEPT WS-FINAL-GRADE.
+           DISPLAY "Do you agree to share your information? (Y/N): ".
+           ACCEPT WS-CONSENT.
 
-           OPEN OUTPUT STUDENT-FILE.
+           OPEN EXTEND STUDENT-FILE
+           IF FILESTATUS = "35" *> student_prof.TXT does not exist yet #mejares
+               OPEN OUTPUT STUDENT-FILE
+           END-IF.
 
            MOVE SPACES TO WS-OUTPUT-LINE.
 
@@ -112,7 +143,14 @@
            MOVE SPACES TO WS-OUTPUT-LINE.
 
            STRING "Final Grade: " DELIMITED BY SIZE
-                  WS-FINAL-GRADE DELIMITED BY SIZE  
+                  WS-FINAL-GRADE DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           WRITE STUDENT-RECORD FROM WS-OUTPUT-LINE.
+
+           MOVE SPACES TO WS-OUTPUT-LINE.
+
+           STRING "Consent: " DELIMITED BY SIZE
+                  WS-CONSENT DELIMITED BY SIZE
                   INTO WS-OUTPUT-LINE
            WRITE STUDENT-RECORD FROM WS-OUTPUT-LINE.
 
